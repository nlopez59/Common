@@ -0,0 +1,70 @@
+//DATBATC  JOB (ACCTG),'NIGHTLY COMMON SVCS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL       : DATBATC                                          *
+//* PURPOSE   : NIGHTLY BATCH DRIVER FOR THE COMMON-STATIC-CALLS  *
+//*             SHARED ROUTINES.  STATIC1 IS LINK-EDITED INTO     *
+//*             THE DATBATC LOAD MODULE - NO STEPLIB OVERRIDE IS  *
+//*             NEEDED FOR IT.                                    *
+//*                                                                *
+//*             DATBATC CLEARS ITS OWN CHECKPOINT FILE (DD        *
+//*             CKPTFILE - SEE CMNCKPT) BUT ONLY AT THE END OF A  *
+//*             FULLY SUCCESSFUL RUN, NEVER AS A STEP AHEAD OF    *
+//*             STEP010.  THIS MEANS A PLAIN RESUBMIT OF THIS     *
+//*             JOB AFTER AN ABEND IS THE CORRECT RECOVERY        *
+//*             PROCEDURE - STEP010 WILL FIND AND READ BACK        *
+//*             WHATEVER CHECKPOINTS THE FAILED ATTEMPT LEFT ON   *
+//*             CKPTFILE AND SKIP THE STEPS ALREADY DONE.  NO      *
+//*             RESTART= PARAMETER OR MANUAL CLEANUP IS NEEDED.   *
+//*                                                                *
+//*             CKPTFILE MUST BE OPENED UNDER DISP=OLD, NOT MOD - *
+//*             UNDER MOD THE DATA SET IS ALWAYS POSITIONED AT     *
+//*             END-OF-FILE FOR AN OUTPUT-MODE OPEN REGARDLESS OF  *
+//*             WHAT THE COBOL VERB SAYS, WHICH WOULD MAKE         *
+//*             9050-CLEAR-CHECKPOINTS' OPEN OUTPUT A NO-OP AND     *
+//*             LEAVE OLD CHECKPOINTS ON THE FILE FOREVER.  CHKCKPT*
+//*             AND ALLOCKPT BELOW EXIST ONLY TO GET THE DATA SET  *
+//*             CATALOGED ONCE, ON THE FIRST EVER RUN, SO STEP010  *
+//*             CAN ALWAYS ASSUME DISP=OLD - ALLOCKPT IS BYPASSED  *
+//*             ON EVERY RUN AFTER THE FIRST.                      *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ---------------------------------------------*
+//* 2026-08-09 RH    ORIGINAL                                     *
+//* 2026-08-09 RH    ADDED STEP005 TO CLEAR CKPTFILE EACH WINDOW, *
+//*                  ADDED ERRFILE DD FOR CMNABND.                 *
+//* 2026-08-09 RH    REMOVED STEP005 - A RESUBMIT AFTER AN ABEND   *
+//*                  WAS RUNNING IT AHEAD OF STEP010 AND WIPING    *
+//*                  THE VERY CHECKPOINTS THE RESTART NEEDED TO    *
+//*                  READ BACK.  DATBATC NOW CLEARS CKPTFILE       *
+//*                  ITSELF ON A CLEAN FINISH INSTEAD.             *
+//* 2026-08-09 RH    CKPTFILE WAS DISP=MOD, WHICH FORCES END-OF-   *
+//*                  FILE POSITIONING ON ANY OUTPUT OPEN AND MADE  *
+//*                  9050-CLEAR-CHECKPOINTS' OPEN OUTPUT A NO-OP - *
+//*                  SWITCHED STEP010 TO DISP=OLD AND ADDED        *
+//*                  CHKCKPT/ALLOCKPT TO CATALOG THE DATA SET ONCE *
+//*                  ON THE FIRST EVER RUN.                        *
+//*--------------------------------------------------------------*
+//CHKCKPT  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRY(COMN.DATBATC.CHECKPT)
+/*
+//ALLOCKPT EXEC PGM=IEFBR14,COND=(0,EQ,CHKCKPT)
+//CKPTFILE DD DSN=COMN.DATBATC.CHECKPT,DISP=(NEW,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//STEP010  EXEC PGM=DATBATC
+//STEPLIB  DD DISP=SHR,DSN=COMN.LOADLIB
+//AUDTFILE DD DSN=COMN.DATBATC.AUDITTRL,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//CKPTFILE DD DSN=COMN.DATBATC.CHECKPT,DISP=(OLD,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//ERRFILE  DD DSN=COMN.DATBATC.ERRORLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
