@@ -0,0 +1,318 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DATBATC.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : DATBATC - NIGHTLY COMMON-SERVICES BATCH DRIVER   *
+000900*                                                                *
+001000*    DATBATC IS THE NIGHTLY BATCH JOB THAT EXERCISES THE SHARED  *
+001100*    ROUTINES UNDER COMMON-STATIC-CALLS.  IT STATIC-CALLS EACH   *
+001200*    COMMON ROUTINE IN TURN AND CHECKS CMN-RETURN-CODE AFTER     *
+001300*    EVERY CALL BEFORE MOVING ON TO THE NEXT STEP.               *
+001400*                                                                *
+001500*    SEE COMMON-BATCH/JCL/DATBATC.JCL FOR THE JOB STREAM.        *
+001600*                                                                *
+001700*    A CHECKPOINT RECORD IS WRITTEN TO THE SHARED CHECKPOINT     *
+001800*    FILE (DD CKPTFILE) AFTER EACH STEP THAT COMPLETES           *
+001900*    SUCCESSFULLY.  ON STARTUP ANY CHECKPOINTS ALREADY ON THE    *
+002000*    FILE ARE READ BACK SO A RESTART AFTER AN ABEND PICKS UP     *
+002100*    AFTER THE LAST COMPLETED STEP INSTEAD OF FROM THE TOP.      *
+002150*    CKPTFILE IS ONLY EVER EMPTIED BY THIS PROGRAM ITSELF, AND   *
+002160*    ONLY AT THE END OF A FULLY SUCCESSFUL RUN (SEE 9050-CLEAR-  *
+002170*    CHECKPOINTS) - NOT BY A JCL STEP AHEAD OF STEP010.  THAT    *
+002180*    WAY A PLAIN RESUBMIT OF THIS SAME JCL AFTER AN ABEND STILL  *
+002190*    FINDS ITS OWN CHECKPOINTS ON RESTART, WHILE A FRESH WINDOW  *
+002195*    STILL STARTS WITH AN EMPTY FILE, BECAUSE THE WINDOW BEFORE  *
+002196*    IT FINISHED CLEAN AND EMPTIED IT ON ITS OWN WAY OUT.         *
+002200*                                                                *
+002300*    A STATIC CALL THAT FAILS IS LOGGED TO THE SHARED ERROR      *
+002400*    FILE THROUGH CMNABND (SEE 9100-LOG-FAILURE) INSTEAD OF      *
+002500*    JUST BEING DISPLAYED, AND THE RUN IS ABORTED.               *
+002600*                                                                *
+002700*    MODIFICATION HISTORY                                       *
+002800*    DATE       INIT  DESCRIPTION                                *
+002900*    ---------- ----  -------------------------------------------*
+003000*    2026-08-09 RH    ORIGINAL - DRIVES STATIC1.                  *
+003100*    2026-08-09 RH    ADDED CHECKPOINT/RESTART SUPPORT.           *
+003200*    2026-08-09 RH    ADDED STEPS FOR CMNDATE AND CMNRANK, ROUTED *
+003300*                     CALL FAILURES THROUGH CMNABND, SET A       *
+003400*                     NON-ZERO RETURN-CODE ON ABORT.              *
+003450*    2026-08-09 RH    MOVED THE CKPTFILE CLEAR FROM A JCL STEP    *
+003460*                     AHEAD OF THIS PROGRAM TO THIS PROGRAM'S OWN *
+003470*                     9050-CLEAR-CHECKPOINTS, RUN ONLY ON A CLEAN *
+003480*                     FINISH - A RESUBMIT OF A FAILED RUN WAS     *
+003490*                     CLEARING ITS OWN CHECKPOINTS BEFORE THEY    *
+003495*                     COULD EVER BE READ BACK.                    *
+003500******************************************************************
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+004000         ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  CKPT-FILE.
+004400 01  CKPT-FILE-REC               PIC X(42).
+004500 WORKING-STORAGE SECTION.
+004600 77  DB-JOB-NAME                 PIC X(08) VALUE 'DATBATC'.
+004700 77  DB-STEP-01-NAME             PIC X(08) VALUE 'STEP0010'.
+004800 77  DB-STEP-02-NAME             PIC X(08) VALUE 'STEP0020'.
+004850 77  DB-STEP-03-NAME             PIC X(08) VALUE 'STEP0030'.
+004870 77  DB-STEP-04-NAME             PIC X(08) VALUE 'STEP0040'.
+004900     COPY CMNCKPT.
+005000 01  DB-REQUEST-AREA.
+005100     COPY CMNWORK.
+005150 01  DB-DATE-REQUEST-AREA.
+005160     COPY CMNDTRQ.
+005170 01  DB-RANK-REQUEST-AREA.
+005180     COPY CMNRNRQ.
+005190 01  DB-ERR-REQUEST-AREA.
+005200     COPY CMNABRQ.
+005300 01  DB-RETCODE-AREA.
+005400     COPY CMNRETC.
+005500 01  DB-STEP-STATUS.
+005600     05  DB-STEP-01-SW           PIC X(01) VALUE 'N'.
+005700         88  DB-STEP-01-DONE     VALUE 'Y'.
+005800     05  DB-STEP-02-SW           PIC X(01) VALUE 'N'.
+005900         88  DB-STEP-02-DONE     VALUE 'Y'.
+005950     05  DB-STEP-03-SW           PIC X(01) VALUE 'N'.
+005960         88  DB-STEP-03-DONE     VALUE 'Y'.
+005970     05  DB-STEP-04-SW           PIC X(01) VALUE 'N'.
+005980         88  DB-STEP-04-DONE     VALUE 'Y'.
+006000 01  DB-ABORT-SW                 PIC X(01) VALUE 'N'.
+006100     88  DB-ABORT-RUN            VALUE 'Y'.
+006200 01  DB-CKPT-EOF-SW              PIC X(01) VALUE 'N'.
+006300     88  DB-CKPT-EOF             VALUE 'Y'.
+006400 01  DB-CKPT-STEP-NAME-WS        PIC X(08).
+006500 01  DB-CURRENT-DATE-TIME.
+006600     05  DB-CDT-DATE             PIC 9(08).
+006700     05  DB-CDT-TIME             PIC 9(06).
+006800     05  FILLER                  PIC X(07).
+006850 01  DB-FAILURE-WORK.
+006860     05  DB-FAILED-PGM-NAME      PIC X(08).
+006870     05  DB-FAILED-RC            PIC X(02).
+006880     05  DB-FAILED-REASON        PIC X(04).
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     IF NOT DB-STEP-01-DONE AND NOT DB-ABORT-RUN
+007400         PERFORM 3000-CALL-STATIC1-AUDIT THRU 3000-EXIT
+007500     END-IF.
+007600     IF NOT DB-STEP-02-DONE AND NOT DB-ABORT-RUN
+007700         PERFORM 3100-CALL-STATIC1-TEST THRU 3100-EXIT
+007800     END-IF.
+007850     IF NOT DB-STEP-03-DONE AND NOT DB-ABORT-RUN
+007860         PERFORM 3200-CALL-CMNDATE-FISCAL THRU 3200-EXIT
+007870     END-IF.
+007880     IF NOT DB-STEP-04-DONE AND NOT DB-ABORT-RUN
+007890         PERFORM 3300-CALL-CMNRANK-TEST THRU 3300-EXIT
+007900     END-IF.
+008000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008100     GOBACK.
+008200 0000-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500* 1000-INITIALIZE - ANNOUNCE THE RUN AND FIND OUT WHICH STEPS    *
+008600*                   HAVE ALREADY CHECKPOINTED FROM AN EARLIER,   *
+008700*                   ABENDED ATTEMPT AT THIS SAME BATCH WINDOW.   *
+008800******************************************************************
+008900 1000-INITIALIZE.
+009000     DISPLAY 'DATBATC - NIGHTLY COMMON-SERVICES RUN STARTING'.
+009100     PERFORM 1100-LOAD-CHECKPOINTS THRU 1100-EXIT.
+009200 1000-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500* 1100-LOAD-CHECKPOINTS - READ BACK ANY CHECKPOINT RECORDS       *
+009600*                         ALREADY WRITTEN THIS WINDOW AND MARK   *
+009700*                         THE MATCHING STEPS DONE SO THEY ARE    *
+009800*                         NOT RE-DRIVEN ON RESTART.               *
+009900******************************************************************
+010000 1100-LOAD-CHECKPOINTS.
+010100     OPEN INPUT CKPT-FILE.
+010200     PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+010300         UNTIL DB-CKPT-EOF.
+010400     CLOSE CKPT-FILE.
+010500 1100-EXIT.
+010600     EXIT.
+010700******************************************************************
+010800* 1110-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD AND MARK     *
+010900*                        THE STEP IT NAMES AS ALREADY DONE.      *
+011000******************************************************************
+011100 1110-READ-CHECKPOINT.
+011200     READ CKPT-FILE
+011300         AT END
+011400             SET DB-CKPT-EOF TO TRUE
+011500         NOT AT END
+011600             MOVE CKPT-FILE-REC TO CMN-CKPT-RECORD
+011700             EVALUATE CMN-CKPT-STEP-NAME
+011800                 WHEN DB-STEP-01-NAME
+011900                     SET DB-STEP-01-DONE TO TRUE
+012000                 WHEN DB-STEP-02-NAME
+012100                     SET DB-STEP-02-DONE TO TRUE
+012150                 WHEN DB-STEP-03-NAME
+012160                     SET DB-STEP-03-DONE TO TRUE
+012170                 WHEN DB-STEP-04-NAME
+012180                     SET DB-STEP-04-DONE TO TRUE
+012200             END-EVALUATE
+012300     END-READ.
+012400 1110-EXIT.
+012500     EXIT.
+012600******************************************************************
+012700* 3000-CALL-STATIC1-AUDIT - AUDIT-ONLY STATIC CALL TO STATIC1.   *
+012800******************************************************************
+012900 3000-CALL-STATIC1-AUDIT.
+013000     SET CMN-REQ-AUDIT-ONLY TO TRUE.
+013100     MOVE DB-JOB-NAME TO CMN-CALLING-PGM.
+013200     CALL 'STATIC1' USING DB-REQUEST-AREA DB-RETCODE-AREA.
+013300     IF CMN-RC-SUCCESS
+013400         SET DB-STEP-01-DONE TO TRUE
+013500         MOVE DB-STEP-01-NAME TO DB-CKPT-STEP-NAME-WS
+013600         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+013700     ELSE
+013800         MOVE 'STATIC1' TO DB-FAILED-PGM-NAME
+013900         PERFORM 9100-LOG-FAILURE THRU 9100-EXIT
+014000     END-IF.
+014100 3000-EXIT.
+014200     EXIT.
+014300******************************************************************
+014400* 3100-CALL-STATIC1-TEST - TEST-ECHO STATIC CALL TO STATIC1.     *
+014500******************************************************************
+014600 3100-CALL-STATIC1-TEST.
+014700     SET CMN-REQ-TEST-ECHO TO TRUE.
+014800     MOVE DB-JOB-NAME TO CMN-CALLING-PGM.
+014900     CALL 'STATIC1' USING DB-REQUEST-AREA DB-RETCODE-AREA.
+015000     IF CMN-RC-SUCCESS
+015100         SET DB-STEP-02-DONE TO TRUE
+015200         MOVE DB-STEP-02-NAME TO DB-CKPT-STEP-NAME-WS
+015300         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+015400     ELSE
+015500         MOVE 'STATIC1' TO DB-FAILED-PGM-NAME
+015600         PERFORM 9100-LOG-FAILURE THRU 9100-EXIT
+015700     END-IF.
+015800 3100-EXIT.
+015900     EXIT.
+016000******************************************************************
+016100* 3200-CALL-CMNDATE-FISCAL - ASK CMNDATE FOR TODAY'S FISCAL YEAR *
+016200*                            AND PERIOD, FOR THE RUN LOG.         *
+016300******************************************************************
+016400 3200-CALL-CMNDATE-FISCAL.
+016500     MOVE FUNCTION CURRENT-DATE TO DB-CURRENT-DATE-TIME.
+016600     SET CMN-FN-FISCAL-PERIOD TO TRUE.
+016700     MOVE DB-JOB-NAME TO CMN-DATE-CALLING-PGM.
+016800     MOVE DB-CDT-DATE TO CMN-DATE-INPUT.
+016900     CALL 'CMNDATE' USING DB-DATE-REQUEST-AREA DB-RETCODE-AREA.
+017000     IF CMN-RC-SUCCESS
+017100         DISPLAY 'DATBATC - RUN DATE FISCAL YEAR=' CMN-FISCAL-YEAR
+017200             ' PERIOD=' CMN-FISCAL-PERIOD
+017300         SET DB-STEP-03-DONE TO TRUE
+017400         MOVE DB-STEP-03-NAME TO DB-CKPT-STEP-NAME-WS
+017500         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+017600     ELSE
+017700         MOVE 'CMNDATE' TO DB-FAILED-PGM-NAME
+017800         PERFORM 9100-LOG-FAILURE THRU 9100-EXIT
+017900     END-IF.
+018000 3200-EXIT.
+018100     EXIT.
+018200******************************************************************
+018300* 3300-CALL-CMNRANK-TEST - SELF-CHECK STATIC CALL TO CMNRANK,    *
+018400*                          THE SAME WAY 3100 SELF-CHECKS         *
+018500*                          STATIC1 - A FIXED SAMPLE TABLE IS     *
+018600*                          RANKED AND THE RESULT DISPLAYED.       *
+018700******************************************************************
+018800 3300-CALL-CMNRANK-TEST.
+018900     SET CMN-FN-RANK-VALUES TO TRUE.
+019000     MOVE DB-JOB-NAME TO CMN-RANK-CALLING-PGM.
+019100     SET CMN-RANK-DESCENDING TO TRUE.
+019200     MOVE 3 TO CMN-RANK-ENTRY-COUNT.
+019300     MOVE 100.00 TO CMN-RANK-VALUE(1).
+019400     MOVE 300.00 TO CMN-RANK-VALUE(2).
+019500     MOVE 200.00 TO CMN-RANK-VALUE(3).
+019600     CALL 'CMNRANK' USING DB-RANK-REQUEST-AREA DB-RETCODE-AREA.
+019700     IF CMN-RC-SUCCESS
+019800         DISPLAY 'DATBATC - RANK SELF-CHECK RESULTS='
+019900             CMN-RANK-RESULT(1) ' ' CMN-RANK-RESULT(2) ' '
+020000             CMN-RANK-RESULT(3)
+020100         SET DB-STEP-04-DONE TO TRUE
+020200         MOVE DB-STEP-04-NAME TO DB-CKPT-STEP-NAME-WS
+020300         PERFORM 8000-WRITE-CHECKPOINT THRU 8000-EXIT
+020400     ELSE
+020500         MOVE 'CMNRANK' TO DB-FAILED-PGM-NAME
+020600         PERFORM 9100-LOG-FAILURE THRU 9100-EXIT
+020700     END-IF.
+020800 3300-EXIT.
+020900     EXIT.
+021000******************************************************************
+021100* 8000-WRITE-CHECKPOINT - APPEND ONE CHECKPOINT RECORD FOR THE   *
+021200*                         STEP NAMED IN DB-CKPT-STEP-NAME-WS.    *
+021300******************************************************************
+021400 8000-WRITE-CHECKPOINT.
+021500     MOVE FUNCTION CURRENT-DATE TO DB-CURRENT-DATE-TIME.
+021600     OPEN EXTEND CKPT-FILE.
+021700     STRING DB-CDT-DATE DB-CDT-TIME DELIMITED BY SIZE
+021800         INTO CMN-CKPT-TIMESTAMP.
+021900     MOVE DB-JOB-NAME            TO CMN-CKPT-JOB-NAME.
+022000     MOVE DB-CKPT-STEP-NAME-WS   TO CMN-CKPT-STEP-NAME.
+022100     MOVE CMN-RETURN-CODE        TO CMN-CKPT-STATUS.
+022200     MOVE CMN-CKPT-RECORD        TO CKPT-FILE-REC.
+022300     WRITE CKPT-FILE-REC.
+022400     CLOSE CKPT-FILE.
+022500 8000-EXIT.
+022600     EXIT.
+022700******************************************************************
+022800* 9000-TERMINATE - ANNOUNCE COMPLETION STATUS ON THE CONSOLE AND *
+022900*                  SET THE JOB STEP RETURN-CODE TO MATCH, SO A   *
+023000*                  FAILED RUN ACTUALLY SHOWS UP AS A NON-ZERO    *
+023100*                  CONDITION CODE INSTEAD OF GETTING MISSED.     *
+023150*                  ON A CLEAN FINISH, ALSO EMPTY CKPTFILE SO     *
+023160*                  TOMORROW'S WINDOW STARTS WITH NO CHECKPOINTS  *
+023170*                  ON IT - SEE 9050-CLEAR-CHECKPOINTS.           *
+023200******************************************************************
+023300 9000-TERMINATE.
+023400     IF DB-ABORT-RUN
+023500         DISPLAY 'DATBATC - RUN ENDED WITH ERRORS'
+023600         MOVE 12 TO RETURN-CODE
+023700     ELSE
+023800         DISPLAY 'DATBATC - RUN COMPLETED NORMALLY'
+023850         PERFORM 9050-CLEAR-CHECKPOINTS THRU 9050-EXIT
+023900     END-IF.
+024000 9000-EXIT.
+024100     EXIT.
+024150******************************************************************
+024160* 9050-CLEAR-CHECKPOINTS - A CLEAN FINISH MEANS EVERY STEP IN     *
+024170*                          THIS WINDOW CHECKPOINTED SUCCESSFULLY -*
+024180*                          RE-OPENING CKPTFILE FOR OUTPUT TRUNCATES*
+024190*                          WHATEVER IS ON IT SO THE NEXT WINDOW'S  *
+024195*                          1100-LOAD-CHECKPOINTS FINDS IT EMPTY.  *
+024196*                          CKPTFILE IS NEVER CLEARED ON AN ABORT - *
+024197*                          THAT IS WHAT A RESTART READS BACK.     *
+024198******************************************************************
+024199 9050-CLEAR-CHECKPOINTS.
+024201     OPEN OUTPUT CKPT-FILE.
+024202     CLOSE CKPT-FILE.
+024203 9050-EXIT.
+024204     EXIT.
+024205******************************************************************
+024300* 9100-LOG-FAILURE - A STATIC CALL NAMED IN DB-FAILED-PGM-NAME    *
+024400*                    FAILED WITH THE RC/REASON STILL SITTING IN  *
+024500*                    DB-RETCODE-AREA.  LOG IT TO THE SHARED       *
+024600*                    ERROR FILE THROUGH CMNABND, THEN ABORT THE   *
+024700*                    REST OF THE RUN.                             *
+024800******************************************************************
+024900 9100-LOG-FAILURE.
+025000     MOVE CMN-RETURN-CODE TO DB-FAILED-RC.
+025100     MOVE CMN-REASON-CODE TO DB-FAILED-REASON.
+025200     DISPLAY 'DATBATC - ' DB-FAILED-PGM-NAME ' CALL FAILED RC='
+025300         DB-FAILED-RC ' REASON=' DB-FAILED-REASON.
+025400     SET CMN-FN-LOG-ERROR TO TRUE.
+025500     MOVE DB-JOB-NAME TO CMN-ERR-CALLING-PGM.
+025600     MOVE DB-FAILED-PGM-NAME TO CMN-ERR-FAILING-PGM.
+025700     MOVE DB-FAILED-REASON TO CMN-ERR-CONDITION.
+025750     MOVE SPACES TO CMN-ERR-CONTEXT.
+025800     STRING 'RETURN CODE ' DB-FAILED-RC ' DURING NIGHTLY RUN'
+025900         DELIMITED BY SIZE INTO CMN-ERR-CONTEXT.
+026000     CALL 'CMNABND' USING DB-ERR-REQUEST-AREA DB-RETCODE-AREA.
+026100     SET DB-ABORT-RUN TO TRUE.
+026200 9100-EXIT.
+026300     EXIT.
