@@ -0,0 +1,28 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNABRQ                                        *
+000300*    TITLE      : COMMON WORK AREA - CMNABND CALLING INTERFACE   *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    PASSED ON THE CALL TO CMNABND AS THE FIRST PARAMETER.  THE  *
+000800*    CALLER SETS CMN-ERR-FUNCTION, CMN-ERR-CALLING-PGM, AND THE  *
+000900*    REMAINING FIELDS BELOW BEFORE THE CALL.  STATUS COMES BACK  *
+001000*    IN A CMNRETC AREA.                                          *
+001100*                                                                *
+001200*        CMN-FN-LOG-ERROR - CMN-ERR-FAILING-PGM, CMN-ERR-        *
+001300*                           CONDITION AND CMN-ERR-CONTEXT IN.    *
+001400*                           ONE RECORD IS APPENDED TO THE SHARED *
+001500*                           ERROR FILE DESCRIBING WHAT FAILED,   *
+001600*                           WHERE, AND UNDER WHAT CIRCUMSTANCES. *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  -------------------------------------------*
+002100*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+002200******************************************************************
+002300    05  CMN-ERR-FUNCTION            PIC X(04).
+002400        88  CMN-FN-LOG-ERROR        VALUE 'LOGE'.
+002500    05  CMN-ERR-CALLING-PGM         PIC X(08).
+002600    05  CMN-ERR-FAILING-PGM         PIC X(08).
+002700    05  CMN-ERR-CONDITION           PIC X(08).
+002800    05  CMN-ERR-CONTEXT             PIC X(40).
