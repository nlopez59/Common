@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNAUDT                                        *
+000300*    TITLE      : COMMON-AUDIT - SHARED AUDIT TRAIL RECORD       *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+001000*    ONE RECORD IS WRITTEN TO THE SHARED AUDIT FILE (DD AUDTFILE)*
+001100*    BY EVERY MODULE UNDER COMMON-STATIC-CALLS EACH TIME IT IS   *
+001200*    INVOKED, SO AN INCIDENT REVIEW CAN SEE WHICH COMMON ROUTINES*
+001300*    FIRED, IN WHAT ORDER, AND WITH WHAT RESULT.                 *
+001400*                                                                *
+001500*    MODIFICATION HISTORY                                       *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    ---------- ----  -------------------------------------------*
+001800*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001900******************************************************************
+002000    01  CMN-AUDIT-RECORD.
+002100        05  CMN-AUDIT-TIMESTAMP     PIC X(14).
+002200        05  CMN-AUDIT-PGM-NAME      PIC X(08).
+002300        05  CMN-AUDIT-CALLING-PGM   PIC X(08).
+002400        05  CMN-AUDIT-RETURN-CODE   PIC X(02).
+002500        05  CMN-AUDIT-REASON-CODE   PIC X(04).
+002600        05  FILLER                  PIC X(09) VALUE SPACES.
