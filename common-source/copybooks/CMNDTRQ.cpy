@@ -0,0 +1,42 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNDTRQ                                        *
+000300*    TITLE      : COMMON WORK AREA - CMNDATE CALLING INTERFACE   *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    PASSED ON THE CALL TO CMNDATE AS THE FIRST PARAMETER.  THE  *
+000800*    CALLER SETS CMN-DATE-FUNCTION, CMN-DATE-CALLING-PGM AND     *
+000900*    WHICHEVER OF THE INPUT FIELDS THE CHOSEN FUNCTION USES      *
+001000*    BEFORE THE CALL.  STATUS COMES BACK IN A CMNRETC AREA.      *
+001100*                                                                *
+001200*        CMN-FN-FISCAL-PERIOD - CMN-DATE-INPUT (YYYYMMDD) IN,    *
+001300*                                CMN-FISCAL-YEAR/CMN-FISCAL-PERIOD*
+001400*                                OUT.  FISCAL YEAR RUNS OCT 1 -   *
+001500*                                SEP 30.                         *
+001600*        CMN-FN-ADD-BUS-DAYS  - CMN-DATE-INPUT AND                *
+001700*                                CMN-DATE-NUM-DAYS IN (NUM-DAYS   *
+001800*                                MAY BE NEGATIVE), CMN-DATE-OUTPUT*
+001900*                                OUT.                            *
+002000*        CMN-FN-IS-BUS-DAY    - CMN-DATE-INPUT IN, CMN-BUS-DAY-SW*
+002100*                                OUT.  SATURDAY/SUNDAY ARE THE    *
+002200*                                ONLY NON-BUSINESS DAYS KNOWN -   *
+002300*                                THERE IS NO HOLIDAY CALENDAR.   *
+002400*                                                                *
+002500*    MODIFICATION HISTORY                                       *
+002600*    DATE       INIT  DESCRIPTION                                *
+002700*    ---------- ----  -------------------------------------------*
+002800*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+002900******************************************************************
+003000    05  CMN-DATE-FUNCTION           PIC X(04).
+003100        88  CMN-FN-FISCAL-PERIOD    VALUE 'FPER'.
+003200        88  CMN-FN-ADD-BUS-DAYS     VALUE 'ADDB'.
+003300        88  CMN-FN-IS-BUS-DAY       VALUE 'ISBD'.
+003400    05  CMN-DATE-CALLING-PGM        PIC X(08).
+003500    05  CMN-DATE-INPUT              PIC 9(08).
+003600    05  CMN-DATE-NUM-DAYS           PIC S9(05) COMP-3.
+003700    05  CMN-DATE-OUTPUT             PIC 9(08).
+003800    05  CMN-FISCAL-YEAR             PIC 9(04).
+003900    05  CMN-FISCAL-PERIOD           PIC 9(02).
+004000    05  CMN-BUS-DAY-SW              PIC X(01).
+004100        88  CMN-IS-BUS-DAY          VALUE 'Y'.
+004200        88  CMN-NOT-BUS-DAY         VALUE 'N'.
