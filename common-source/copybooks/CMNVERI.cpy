@@ -0,0 +1,37 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNVERI                                        *
+000300*    TITLE      : POPULATE CMN-VERSION-TABLE WITH THE CURRENT    *
+000400*                 CHECKED-IN VERSION OF EVERY COMMON-STATIC-     *
+000500*                 CALLS ROUTINE                                  *
+000600*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000700*    DATE-WRITTEN : 2026-08-09                                   *
+000800*                                                                *
+000900*    PROCEDURE-DIVISION TEXT, NOT A RECORD LAYOUT - COPY THIS    *
+001000*    INTO 1000-INITIALIZE (OR EQUIVALENT) IN ANY PROGRAM THAT    *
+001100*    HAS ALSO COPIED CMNVERS, RIGHT AFTER OPENING THE WORKING-   *
+001200*    STORAGE COPY OF CMN-VERSION-TABLE.  CMNVAUD AND CMNCATL     *
+001300*    BOTH NEED THIS SAME DATA AND USED TO CARRY THEIR OWN        *
+001400*    HARDCODED COPY OF IT - COPYING IT FROM HERE INSTEAD MEANS   *
+001500*    BUMPING A ROUTINE'S CHECKED-IN VERSION IS ONE EDIT, NOT ONE *
+001600*    PER REPORT THAT READS CMNVERS.                              *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  -------------------------------------------*
+002100*    2026-08-09 RH    ORIGINAL COPYBOOK - SPLIT OUT OF CMNVAUD    *
+002200*                     AND CMNCATL, WHICH HAD BEEN CARRYING        *
+002300*                     IDENTICAL HARDCODED COPIES OF THIS DATA.    *
+002400******************************************************************
+002500     MOVE 4 TO CMN-VERSION-COUNT.
+002600     MOVE 'STATIC1'  TO CMN-VER-PGM-NAME(1).
+002700     MOVE '000002'   TO CMN-VER-NUMBER(1).
+002800     MOVE '20260809' TO CMN-VER-BUILD-DATE(1).
+002900     MOVE 'CMNDATE'  TO CMN-VER-PGM-NAME(2).
+003000     MOVE '000001'   TO CMN-VER-NUMBER(2).
+003100     MOVE '20260809' TO CMN-VER-BUILD-DATE(2).
+003200     MOVE 'CMNABND'  TO CMN-VER-PGM-NAME(3).
+003300     MOVE '000001'   TO CMN-VER-NUMBER(3).
+003400     MOVE '20260809' TO CMN-VER-BUILD-DATE(3).
+003500     MOVE 'CMNRANK'  TO CMN-VER-PGM-NAME(4).
+003600     MOVE '000001'   TO CMN-VER-NUMBER(4).
+003700     MOVE '20260809' TO CMN-VER-BUILD-DATE(4).
