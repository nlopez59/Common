@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNERRC                                        *
+000300*    TITLE      : COMMON-ABEND - SHARED ERROR LOG RECORD         *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    ONE RECORD IS WRITTEN TO THE SHARED ERROR FILE (DD ERRFILE) *
+000800*    BY CMNABND FOR EVERY FAILING CONDITION A CALLER REPORTS TO  *
+000900*    IT, SO AN INCIDENT REVIEW HAS ONE PLACE TO SEE WHAT FAILED, *
+001000*    WHERE, AND UNDER WHAT CIRCUMSTANCES, ACROSS EVERY PROGRAM   *
+001100*    THAT CALLS CMNABND.                                         *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  -------------------------------------------*
+001600*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001700******************************************************************
+001800    01  CMN-ERRLOG-RECORD.
+001900        05  CMN-ERRLOG-TIMESTAMP    PIC X(14).
+002000        05  CMN-ERRLOG-CALLING-PGM  PIC X(08).
+002100        05  CMN-ERRLOG-FAILING-PGM  PIC X(08).
+002200        05  CMN-ERRLOG-CONDITION    PIC X(08).
+002300        05  CMN-ERRLOG-CONTEXT      PIC X(40).
+002400        05  FILLER                  PIC X(02) VALUE SPACES.
