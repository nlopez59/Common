@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNCKPT                                        *
+000300*    TITLE      : DATBATC RESTART/CHECKPOINT RECORD              *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    DATBATC WRITES ONE OF THESE TO THE SHARED CHECKPOINT FILE   *
+000800*    (DD CKPTFILE) AFTER EACH STEP THAT COMPLETES SUCCESSFULLY.  *
+000900*    ON STARTUP DATBATC READS ANY CHECKPOINTS ALREADY ON THE     *
+001000*    FILE FROM THE CURRENT BATCH WINDOW AND SKIPS THOSE STEPS SO *
+001100*    A RESTART AFTER AN ABEND DOES NOT RE-DRIVE COMPLETED WORK.  *
+001200*                                                                *
+001300*    DATBATC EMPTIES THE FILE ITSELF ONCE A RUN FINISHES WITH NO *
+001400*    ABORTED STEPS, READYING IT FOR THE NEXT OVERNIGHT WINDOW -  *
+001500*    IT IS A RESTART AID FOR A SINGLE RUN, NOT A PERMANENT       *
+001600*    HISTORY.  THE FILE MUST NOT BE EMPTIED AHEAD OF DATBATC BY  *
+001650*    A JCL STEP OR A NEW GENERATION, OR A RESUBMIT AFTER AN      *
+001660*    ABEND WOULD LOSE THE CHECKPOINTS IT NEEDS TO RESTART FROM.  *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  -------------------------------------------*
+002100*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+002150*    2026-08-09 RH    CLARIFIED THAT ONLY DATBATC ITSELF, ON A    *
+002160*                     CLEAN FINISH, MAY EMPTY THIS FILE.          *
+002200******************************************************************
+002300    01  CMN-CKPT-RECORD.
+002400        05  CMN-CKPT-TIMESTAMP      PIC X(14).
+002500        05  CMN-CKPT-JOB-NAME       PIC X(08).
+002600        05  CMN-CKPT-STEP-NAME      PIC X(08).
+002700        05  CMN-CKPT-STATUS         PIC X(02).
+002800        05  FILLER                  PIC X(10) VALUE SPACES.
