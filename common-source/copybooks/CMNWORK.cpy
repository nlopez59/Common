@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNWORK                                        *
+000300*    TITLE      : COMMON WORK AREA - STATIC1 CALLING INTERFACE   *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    PASSED ON THE CALL TO STATIC1 AS THE FIRST PARAMETER.  THE  *
+000800*    CALLER SETS CMN-REQUEST-CODE AND CMN-CALLING-PGM BEFORE THE *
+000900*    CALL.  STATUS COMES BACK IN THE CMNRETC AREA (SECOND PARM). *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                       *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  -------------------------------------------*
+001400*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001500******************************************************************
+001600    05  CMN-REQUEST-CODE            PIC X(04).
+001700        88  CMN-REQ-AUDIT-ONLY      VALUE 'AUDT'.
+001800        88  CMN-REQ-TEST-ECHO       VALUE 'TEST'.
+001900    05  CMN-CALLING-PGM             PIC X(08).
