@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNVERS                                        *
+000300*    TITLE      : CURRENT CHECKED-IN VERSIONS OF COMMON ROUTINES *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    THIS REPOSITORY HAS NO BUILD PIPELINE OF ITS OWN - A CHANGE *
+000800*    TO A COMMON ROUTINE DOES NOT REBUILD ANY CONSUMER'S LOAD    *
+000900*    MODULE.  THIS TABLE IS THE SOURCE OF TRUTH FOR WHAT IS      *
+001000*    CURRENTLY CHECKED IN, SO REPORTS LIKE CMNVAUD AND CMNCATL   *
+001100*    CAN COMPARE IT AGAINST WHAT CONSUMERS HAVE ACTUALLY LINKED. *
+001200*                                                                *
+001300*    WHEN A COMMON ROUTINE'S CMN-PGM-VERSION 77-LEVEL IS BUMPED, *
+001400*    THE MATCHING ENTRY BELOW MUST BE BUMPED BY HAND - THERE IS  *
+001500*    NO AUTOMATED LINK BETWEEN THE TWO.  THIS COPYBOOK ONLY      *
+001550*    DEFINES THE TABLE'S LAYOUT - SEE CMNVERI FOR THE ONE PLACE  *
+001560*    THAT ACTUALLY POPULATES IT WITH THE CURRENT VALUES.         *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  -------------------------------------------*
+002000*    2026-08-09 RH    ORIGINAL COPYBOOK - STATIC1 ONLY            *
+002050*    2026-08-09 RH    COVERS ALL FOUR COMMON-STATIC-CALLS         *
+002060*                     ROUTINES (STATIC1/CMNDATE/CMNABND/CMNRANK)  *
+002070*    2026-08-09 RH    NOTED THAT CMNVERI NOW OWNS THE ACTUAL      *
+002080*                     VERSION DATA - THIS COPYBOOK IS LAYOUT ONLY.*
+002100******************************************************************
+002200    01  CMN-VERSION-TABLE.
+002300        05  CMN-VERSION-COUNT       PIC 9(04) COMP.
+002400        05  CMN-VERSION-ENTRY OCCURS 10 TIMES
+002500                INDEXED BY CMN-VER-IDX.
+002600            10  CMN-VER-PGM-NAME    PIC X(08).
+002700            10  CMN-VER-NUMBER      PIC X(06).
+002800            10  CMN-VER-BUILD-DATE  PIC X(08).
