@@ -0,0 +1,34 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNRNRQ                                        *
+000300*    TITLE      : COMMON WORK AREA - CMNRANK CALLING INTERFACE   *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    PASSED ON THE CALL TO CMNRANK AS THE FIRST PARAMETER.  THE  *
+000800*    CALLER LOADS CMN-RANK-ENTRY-COUNT ENTRIES INTO               *
+000900*    CMN-RANK-VALUE-TABLE, SETS CMN-RANK-ORDER, AND CALLS WITH    *
+001000*    CMN-FN-RANK-VALUES SET.  CMNRANK RETURNS THE RANK OF EACH    *
+001100*    ENTRY (1 = FIRST PLACE) IN THE MATCHING POSITION OF          *
+001200*    CMN-RANK-RESULT-TABLE.  TIED VALUES RECEIVE THE SAME RANK,   *
+001300*    AND THE NEXT DISTINCT VALUE'S RANK SKIPS PAST THE TIE - THE  *
+001400*    SAME CONVENTION A LEADERBOARD USES.  STATUS COMES BACK IN A  *
+001500*    CMNRETC AREA.                                                *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                       *
+001800*    DATE       INIT  DESCRIPTION                                *
+001900*    ---------- ----  -------------------------------------------*
+002000*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+002100******************************************************************
+002200    05  CMN-RANK-FUNCTION           PIC X(04).
+002300        88  CMN-FN-RANK-VALUES      VALUE 'RNKV'.
+002400    05  CMN-RANK-CALLING-PGM        PIC X(08).
+002500    05  CMN-RANK-ORDER              PIC X(01).
+002600        88  CMN-RANK-DESCENDING     VALUE 'D'.
+002700        88  CMN-RANK-ASCENDING      VALUE 'A'.
+002800    05  CMN-RANK-ENTRY-COUNT        PIC 9(04) COMP.
+002900    05  CMN-RANK-VALUE-TABLE OCCURS 50 TIMES
+003000            INDEXED BY CMN-RNK-VAL-IDX.
+003100        10  CMN-RANK-VALUE          PIC S9(09)V9(02) COMP-3.
+003200    05  CMN-RANK-RESULT-TABLE OCCURS 50 TIMES
+003300            INDEXED BY CMN-RNK-RES-IDX.
+003400        10  CMN-RANK-RESULT         PIC 9(04) COMP.
