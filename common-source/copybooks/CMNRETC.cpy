@@ -0,0 +1,31 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNRETC                                        *
+000300*    TITLE      : COMMON-RETCODES - STANDARD RETURN/REASON CODES *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    EVERY STATIC-CALL MODULE UNDER COMMON-STATIC-CALLS RETURNS  *
+000800*    STATUS TO ITS CALLER IN THIS LAYOUT.  CALLERS TEST THE 88   *
+000900*    LEVEL CONDITIONS BELOW RATHER THAN HARD-CODING LITERALS SO  *
+001000*    THE CODE VALUES ONLY HAVE TO BE MAINTAINED IN ONE PLACE.    *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  -------------------------------------------*
+001500*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001600******************************************************************
+001700    05  CMN-RETURN-CODE             PIC X(02).
+001800        88  CMN-RC-SUCCESS          VALUE '00'.
+001900        88  CMN-RC-WARNING          VALUE '04'.
+002000        88  CMN-RC-ERROR            VALUE '08'.
+002100        88  CMN-RC-SEVERE           VALUE '12'.
+002200        88  CMN-RC-ABEND            VALUE '16'.
+002300    05  CMN-REASON-CODE             PIC X(04).
+002400        88  CMN-RSN-NONE            VALUE '0000'.
+002500        88  CMN-RSN-BAD-REQUEST     VALUE 'BREQ'.
+002600        88  CMN-RSN-FILE-ERROR      VALUE 'FERR'.
+002700        88  CMN-RSN-AUDIT-FAIL      VALUE 'AUDF'.
+002800        88  CMN-RSN-NOT-FOUND       VALUE 'NFND'.
+002900        88  CMN-RSN-DATE-ERROR      VALUE 'DERR'.
+003000        88  CMN-RSN-RANK-ERROR      VALUE 'RERR'.
+003100        88  CMN-RSN-CALLER-ABORT    VALUE 'CABT'.
