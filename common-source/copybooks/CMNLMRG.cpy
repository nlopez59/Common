@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNLMRG                                        *
+000300*    TITLE      : LOAD-MODULE LINK REGISTRY RECORD                *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    ONE RECORD PER COMMON ROUTINE LINKED INTO A CONSUMER'S LOAD *
+000800*    MODULE - EXTRACTED FROM THE LINKAGE EDITOR/BINDER OUTPUT OF *
+000900*    THE CONSUMING REPOSITORY'S OWN BUILD.  CMNVAUD READS THIS   *
+001000*    TO SEE WHAT VERSION EACH CONSUMER ACTUALLY SHIPPED WITH.    *
+001100*                                                                *
+001200*    MODIFICATION HISTORY                                       *
+001300*    DATE       INIT  DESCRIPTION                                *
+001400*    ---------- ----  -------------------------------------------*
+001500*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001600******************************************************************
+001700    01  CMN-LMREG-RECORD.
+001800        05  CMN-LMREG-CONSUMER-PGM      PIC X(08).
+001900        05  CMN-LMREG-COMMON-PGM        PIC X(08).
+002000        05  CMN-LMREG-LINKED-VERSION    PIC X(06).
+002100        05  CMN-LMREG-LINKED-DATE       PIC X(08).
+002200        05  FILLER                      PIC X(02) VALUE SPACES.
