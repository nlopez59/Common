@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK   : CMNLMTB                                        *
+000300*    TITLE      : LOAD-MODULE LINK REGISTRY - IN-MEMORY TABLE    *
+000400*    AUTHOR     : R HALVERSEN - SHARED SERVICES GROUP            *
+000500*    DATE-WRITTEN : 2026-08-09                                   *
+000600*                                                                *
+000700*    CMNCATL READS THE LOAD-MODULE LINK REGISTRY (DD LMREGFL,    *
+000800*    CMNLMRG RECORD LAYOUT) ENTIRELY INTO THIS TABLE ONE TIME SO *
+000900*    IT CAN BE SCANNED ONCE PER COMMON ROUTINE WHILE BUILDING    *
+001000*    THE CATALOG REPORT, INSTEAD OF RE-READING THE FILE FROM THE *
+001100*    TOP FOR EVERY ROUTINE IN CMN-VERSION-TABLE.                 *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                       *
+001400*    DATE       INIT  DESCRIPTION                                *
+001500*    ---------- ----  -------------------------------------------*
+001600*    2026-08-09 RH    ORIGINAL COPYBOOK                          *
+001700******************************************************************
+001800    01  CMN-LMREG-TABLE.
+001900        05  CMN-LMR-COUNT           PIC 9(04) COMP.
+002000        05  CMN-LMR-ENTRY OCCURS 50 TIMES
+002100                INDEXED BY CMN-LMR-IDX.
+002200            10  CMN-LMR-CONSUMER-PGM    PIC X(08).
+002300            10  CMN-LMR-COMMON-PGM      PIC X(08).
+002400            10  CMN-LMR-LINKED-VERSION  PIC X(06).
+002500            10  CMN-LMR-LINKED-DATE     PIC X(08).
