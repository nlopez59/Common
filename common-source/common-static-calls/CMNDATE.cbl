@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMNDATE.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : CMNDATE - COMMON BUSINESS-CALENDAR / DATE SERVICE*
+000900*                                                                *
+001000*    STATIC-CALLABLE THE SAME WAY AS STATIC1 - MAPPED INTO       *
+001100*    CONSUMING REPOSITORIES THROUGH LINKSEARCH.  CENTRALIZES     *
+001200*    FISCAL-PERIOD AND BUSINESS-DAY ARITHMETIC SO CONSUMERS STOP *
+001300*    HAND-ROLLING THEIR OWN DATE MATH.  SEE CMNDTRQ FOR THE      *
+001400*    CALLING INTERFACE AND THE FUNCTIONS IT SUPPORTS.            *
+001500*                                                                *
+001600*    THE FISCAL CALENDAR RUNS OCTOBER 1 THROUGH SEPTEMBER 30 -   *
+001700*    IF THE SHOP'S FISCAL YEAR EVER CHANGES THIS IS THE ONE      *
+001800*    PLACE THAT HAS TO BE FIXED.                                 *
+001900*                                                                *
+002000*    EVERY CALL IS LOGGED TO THE SHARED AUDIT FILE THE SAME WAY  *
+002100*    STATIC1 LOGS ITS OWN CALLS (SEE 8000-WRITE-AUDIT).          *
+002200*                                                                *
+002300*    MODIFICATION HISTORY                                       *
+002400*    DATE       INIT  DESCRIPTION                                *
+002500*    ---------- ----  -------------------------------------------*
+002600*    2026-08-09 RH    ORIGINAL                                   *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-FILE.
+003600 01  AUDIT-FILE-REC              PIC X(45).
+003700 WORKING-STORAGE SECTION.
+003800 77  CMN-PGM-NAME                PIC X(08) VALUE 'CMNDATE'.
+003900 77  CMN-PGM-VERSION             PIC X(06) VALUE '000001'.
+004000 77  CMN-TIMESTAMP-NOW           PIC X(14).
+004100 01  CMN-CURRENT-DATE-TIME.
+004200     05  CMN-CDT-DATE            PIC 9(08).
+004300     05  CMN-CDT-TIME            PIC 9(06).
+004400     05  FILLER                  PIC X(07).
+004450     COPY CMNAUDT.
+004500 01  DT-WORK-FIELDS.
+004600     05  DT-DATE-YYYYMM          PIC 9(06).
+004700     05  DT-DATE-MONTH           PIC 9(02).
+004800     05  DT-DATE-INTEGER         PIC 9(09).
+004900     05  DT-WEEKDAY              PIC 9(01).
+005000     05  DT-DIRECTION            PIC S9(01).
+005100     05  DT-DAYS-REMAINING       PIC 9(05).
+005110     05  DT-VALIDATE-INTEGER     PIC 9(09).
+005150 LINKAGE SECTION.
+005200 01  CMN-DATE-REQUEST.
+005300     COPY CMNDTRQ.
+005400 01  CMN-RETCODE-AREA.
+005500     COPY CMNRETC.
+005600 PROCEDURE DIVISION USING CMN-DATE-REQUEST CMN-RETCODE-AREA.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-EDIT-REQUEST THRU 2000-EXIT.
+006000     IF CMN-RC-SUCCESS
+006100         PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+006200     END-IF.
+006300     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+006400     GOBACK.
+006500 0000-EXIT.
+006600     EXIT.
+006700******************************************************************
+006800* 1000-INITIALIZE - DEFAULT THE RETURN AREA TO SUCCESS.          *
+006900******************************************************************
+007000 1000-INITIALIZE.
+007100     SET CMN-RC-SUCCESS TO TRUE.
+007200     SET CMN-RSN-NONE TO TRUE.
+007300 1000-EXIT.
+007400     EXIT.
+007500******************************************************************
+007600* 2000-EDIT-REQUEST - MAKE SURE THE CALLER ASKED FOR A FUNCTION  *
+007700*                     THIS MODULE SUPPORTS, AND THAT CMN-DATE-   *
+007710*                     INPUT IS A REAL CALENDAR DATE - EVERY       *
+007720*                     FUNCTION BELOW USES IT.                    *
+007800******************************************************************
+007900 2000-EDIT-REQUEST.
+008000     IF NOT CMN-FN-FISCAL-PERIOD
+008100        AND NOT CMN-FN-ADD-BUS-DAYS
+008200        AND NOT CMN-FN-IS-BUS-DAY
+008300         SET CMN-RC-ERROR TO TRUE
+008400         SET CMN-RSN-BAD-REQUEST TO TRUE
+008450     ELSE
+008460         MOVE FUNCTION INTEGER-OF-DATE(CMN-DATE-INPUT)
+008470             TO DT-VALIDATE-INTEGER
+008480         IF DT-VALIDATE-INTEGER = 0
+008490             SET CMN-RC-ERROR TO TRUE
+008495             SET CMN-RSN-DATE-ERROR TO TRUE
+008498         END-IF
+008500     END-IF.
+008600 2000-EXIT.
+008700     EXIT.
+008800******************************************************************
+008900* 3000-PROCESS-REQUEST - DISPATCH TO THE REQUESTED FUNCTION.     *
+009000******************************************************************
+009100 3000-PROCESS-REQUEST.
+009200     EVALUATE TRUE
+009300         WHEN CMN-FN-FISCAL-PERIOD
+009400             PERFORM 4000-FISCAL-PERIOD THRU 4000-EXIT
+009500         WHEN CMN-FN-ADD-BUS-DAYS
+009600             PERFORM 4100-ADD-BUSINESS-DAYS THRU 4100-EXIT
+009700         WHEN CMN-FN-IS-BUS-DAY
+009800             PERFORM 4200-IS-BUSINESS-DAY THRU 4200-EXIT
+009900     END-EVALUATE.
+010000 3000-EXIT.
+010100     EXIT.
+010200******************************************************************
+010300* 4000-FISCAL-PERIOD - DERIVE FISCAL YEAR/PERIOD FROM A CALENDAR *
+010400*                      DATE.  FISCAL YEAR RUNS OCT 1 - SEP 30,   *
+010500*                      PERIOD 1 = OCTOBER.                       *
+010600******************************************************************
+010700 4000-FISCAL-PERIOD.
+010800     DIVIDE CMN-DATE-INPUT BY 100 GIVING DT-DATE-YYYYMM.
+010900     MOVE FUNCTION MOD(DT-DATE-YYYYMM, 100) TO DT-DATE-MONTH.
+011000     COMPUTE CMN-FISCAL-PERIOD =
+011100         FUNCTION MOD(DT-DATE-MONTH + 2, 12) + 1.
+011200     IF DT-DATE-MONTH >= 10
+011300         COMPUTE CMN-FISCAL-YEAR =
+011400             FUNCTION INTEGER(DT-DATE-YYYYMM / 100) + 1
+011500     ELSE
+011600         COMPUTE CMN-FISCAL-YEAR =
+011700             FUNCTION INTEGER(DT-DATE-YYYYMM / 100)
+011800     END-IF.
+011900 4000-EXIT.
+012000     EXIT.
+012100******************************************************************
+012200* 4100-ADD-BUSINESS-DAYS - STEP THE INPUT DATE FORWARD (OR       *
+012300*                          BACKWARD, IF CMN-DATE-NUM-DAYS IS     *
+012400*                          NEGATIVE) BY THE REQUESTED NUMBER OF   *
+012500*                          BUSINESS DAYS.                        *
+012600******************************************************************
+012700 4100-ADD-BUSINESS-DAYS.
+012800     MOVE FUNCTION INTEGER-OF-DATE(CMN-DATE-INPUT)
+012900         TO DT-DATE-INTEGER.
+013000     IF CMN-DATE-NUM-DAYS < 0
+013100         MOVE -1 TO DT-DIRECTION
+013200     ELSE
+013300         MOVE 1 TO DT-DIRECTION
+013400     END-IF.
+013500     MOVE FUNCTION ABS(CMN-DATE-NUM-DAYS) TO DT-DAYS-REMAINING.
+013600     PERFORM 4110-STEP-ONE-DAY THRU 4110-EXIT
+013700         UNTIL DT-DAYS-REMAINING = 0.
+013800     MOVE FUNCTION DATE-OF-INTEGER(DT-DATE-INTEGER)
+013900         TO CMN-DATE-OUTPUT.
+014000 4100-EXIT.
+014100     EXIT.
+014200******************************************************************
+014300* 4110-STEP-ONE-DAY - MOVE THE WORKING DATE ONE CALENDAR DAY IN  *
+014400*                     DT-DIRECTION, AND COUNT IT OFF THE         *
+014500*                     REMAINING BUSINESS-DAY TOTAL IF IT LANDS   *
+014600*                     ON A WEEKDAY.                              *
+014700******************************************************************
+014800 4110-STEP-ONE-DAY.
+014900     ADD DT-DIRECTION TO DT-DATE-INTEGER.
+015000     MOVE FUNCTION MOD(DT-DATE-INTEGER, 7) TO DT-WEEKDAY.
+015100     IF DT-WEEKDAY NOT = 0 AND DT-WEEKDAY NOT = 6
+015200         SUBTRACT 1 FROM DT-DAYS-REMAINING
+015300     END-IF.
+015400 4110-EXIT.
+015500     EXIT.
+015600******************************************************************
+015700* 4200-IS-BUSINESS-DAY - TELL THE CALLER WHETHER THE INPUT DATE  *
+015800*                        FALLS ON A SATURDAY OR SUNDAY.  THERE   *
+015900*                        IS NO HOLIDAY CALENDAR BEHIND THIS.     *
+016000******************************************************************
+016100 4200-IS-BUSINESS-DAY.
+016200     MOVE FUNCTION INTEGER-OF-DATE(CMN-DATE-INPUT)
+016300         TO DT-DATE-INTEGER.
+016400     MOVE FUNCTION MOD(DT-DATE-INTEGER, 7) TO DT-WEEKDAY.
+016500     IF DT-WEEKDAY NOT = 0 AND DT-WEEKDAY NOT = 6
+016600         SET CMN-IS-BUS-DAY TO TRUE
+016700     ELSE
+016800         SET CMN-NOT-BUS-DAY TO TRUE
+016900     END-IF.
+017000 4200-EXIT.
+017100     EXIT.
+017200******************************************************************
+017300* 8000-WRITE-AUDIT - COMMON-AUDIT SERVICE.  APPENDS ONE RECORD   *
+017400*                    TO THE SHARED AUDIT FILE FOR THIS CALL.     *
+017500******************************************************************
+017600 8000-WRITE-AUDIT.
+017700     MOVE FUNCTION CURRENT-DATE TO CMN-CURRENT-DATE-TIME.
+017800     STRING CMN-CDT-DATE CMN-CDT-TIME DELIMITED BY SIZE
+017900         INTO CMN-TIMESTAMP-NOW.
+018000     OPEN EXTEND AUDIT-FILE.
+018100     MOVE CMN-TIMESTAMP-NOW      TO CMN-AUDIT-TIMESTAMP.
+018200     MOVE CMN-PGM-NAME           TO CMN-AUDIT-PGM-NAME.
+018300     MOVE CMN-DATE-CALLING-PGM   TO CMN-AUDIT-CALLING-PGM.
+018400     MOVE CMN-RETURN-CODE        TO CMN-AUDIT-RETURN-CODE.
+018500     MOVE CMN-REASON-CODE        TO CMN-AUDIT-REASON-CODE.
+018550     MOVE CMN-AUDIT-RECORD       TO AUDIT-FILE-REC.
+018600     WRITE AUDIT-FILE-REC.
+018700     CLOSE AUDIT-FILE.
+018800 8000-EXIT.
+018900     EXIT.
