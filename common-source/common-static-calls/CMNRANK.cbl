@@ -0,0 +1,168 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMNRANK.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : CMNRANK - COMMON RANKING/SEQUENCING SERVICE      *
+000900*                                                                *
+001000*    STATIC-CALLABLE THE SAME WAY AS STATIC1, CMNDATE, AND       *
+001100*    CMNABND.  RANKS A CALLER-SUPPLIED TABLE OF VALUES WITHOUT   *
+001200*    USING FUNCTION RANK - SEE THE NOTE IN STATIC1.  EACH        *
+001300*    PROGRAM THAT NEEDED A "WHO IS IN FIRST PLACE" CALCULATION   *
+001400*    USED TO HAND-ROLL ITS OWN COMPARE LOOP; THIS GIVES THEM ONE *
+001500*    PLACE TO CALL INSTEAD, RANKED BY EITHER HIGH-TO-LOW OR      *
+001600*    LOW-TO-HIGH ORDER.  TIES SHARE A RANK, AND THE NEXT DISTINCT*
+001700*    VALUE'S RANK SKIPS PAST THE TIE (A 1-1-3 LEADERBOARD, NOT   *
+001800*    1-1-2).  SEE CMNRNRQ FOR THE CALLING INTERFACE.             *
+001900*                                                                *
+002000*    LIKE STATIC1, CMNDATE, AND CMNABND, EVERY CALL ALSO LOGS    *
+002100*    ONE RECORD TO THE SHARED AUDIT FILE (SEE 8000-WRITE-AUDIT). *
+002200*                                                                *
+002300*    MODIFICATION HISTORY                                       *
+002400*    DATE       INIT  DESCRIPTION                                *
+002500*    ---------- ----  -------------------------------------------*
+002600*    2026-08-09 RH    ORIGINAL                                   *
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+003200         ORGANIZATION IS LINE SEQUENTIAL.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUDIT-FILE.
+003600 01  AUDIT-FILE-REC              PIC X(45).
+003700 WORKING-STORAGE SECTION.
+003800 77  CMN-PGM-NAME                PIC X(08) VALUE 'CMNRANK'.
+003900 77  CMN-PGM-VERSION             PIC X(06) VALUE '000001'.
+004000 77  CMN-TIMESTAMP-NOW           PIC X(14).
+004100 01  CMN-CURRENT-DATE-TIME.
+004200     05  CMN-CDT-DATE            PIC 9(08).
+004300     05  CMN-CDT-TIME            PIC 9(06).
+004400     05  FILLER                  PIC X(07).
+004500     COPY CMNAUDT.
+004600 01  RNK-WORK-FIELDS.
+004700     05  RNK-GREATER-COUNT       PIC 9(04) COMP.
+004800 LINKAGE SECTION.
+004900 01  CMN-RANK-REQUEST.
+005000     COPY CMNRNRQ.
+005100 01  CMN-RETCODE-AREA.
+005200     COPY CMNRETC.
+005300 PROCEDURE DIVISION USING CMN-RANK-REQUEST CMN-RETCODE-AREA.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005600     PERFORM 2000-EDIT-REQUEST THRU 2000-EXIT.
+005700     IF CMN-RC-SUCCESS
+005800         PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+005900     END-IF.
+006000     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+006100     GOBACK.
+006200 0000-EXIT.
+006300     EXIT.
+006400******************************************************************
+006500* 1000-INITIALIZE - DEFAULT THE RETURN AREA TO SUCCESS BEFORE    *
+006600*                   WE KNOW WHAT THE CALLER ACTUALLY ASKED FOR.  *
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     SET CMN-RC-SUCCESS TO TRUE.
+007000     SET CMN-RSN-NONE TO TRUE.
+007100 1000-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400* 2000-EDIT-REQUEST - MAKE SURE THE CALLER ASKED FOR A FUNCTION  *
+007500*                     THIS MODULE SUPPORTS, WITH A VALID ORDER   *
+007600*                     AND AN ENTRY COUNT THE TABLE CAN HOLD.     *
+007700******************************************************************
+007800 2000-EDIT-REQUEST.
+007900     IF NOT CMN-FN-RANK-VALUES
+008000         SET CMN-RC-ERROR TO TRUE
+008100         SET CMN-RSN-BAD-REQUEST TO TRUE
+008200     END-IF.
+008300     IF CMN-RC-SUCCESS
+008400         IF NOT CMN-RANK-DESCENDING AND NOT CMN-RANK-ASCENDING
+008500             SET CMN-RC-ERROR TO TRUE
+008600             SET CMN-RSN-BAD-REQUEST TO TRUE
+008700         END-IF
+008800     END-IF.
+008900     IF CMN-RC-SUCCESS
+009000         IF CMN-RANK-ENTRY-COUNT < 1
+009100            OR CMN-RANK-ENTRY-COUNT > 50
+009200             SET CMN-RC-ERROR TO TRUE
+009300             SET CMN-RSN-RANK-ERROR TO TRUE
+009400         END-IF
+009500     END-IF.
+009600 2000-EXIT.
+009700     EXIT.
+009800******************************************************************
+009900* 3000-PROCESS-REQUEST - DISPATCH TO THE REQUESTED FUNCTION.     *
+010000******************************************************************
+010100 3000-PROCESS-REQUEST.
+010200     EVALUATE TRUE
+010300         WHEN CMN-FN-RANK-VALUES
+010400             PERFORM 4000-RANK-VALUES THRU 4000-EXIT
+010500     END-EVALUATE.
+010600 3000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900* 4000-RANK-VALUES - RANK EVERY ENTRY IN CMN-RANK-VALUE-TABLE.   *
+011000******************************************************************
+011100 4000-RANK-VALUES.
+011200     PERFORM 4100-RANK-ONE-ENTRY THRU 4100-EXIT
+011300         VARYING CMN-RNK-VAL-IDX FROM 1 BY 1
+011400         UNTIL CMN-RNK-VAL-IDX > CMN-RANK-ENTRY-COUNT.
+011500 4000-EXIT.
+011600     EXIT.
+011700******************************************************************
+011800* 4100-RANK-ONE-ENTRY - COUNT HOW MANY OTHER ENTRIES OUTRANK     *
+011900*                       CMN-RNK-VAL-IDX, THEN STORE ITS RANK AS  *
+012000*                       THAT COUNT PLUS ONE.                     *
+012100******************************************************************
+012200 4100-RANK-ONE-ENTRY.
+012300     MOVE 0 TO RNK-GREATER-COUNT.
+012400     PERFORM 4110-COUNT-GREATER THRU 4110-EXIT
+012500         VARYING CMN-RNK-RES-IDX FROM 1 BY 1
+012600         UNTIL CMN-RNK-RES-IDX > CMN-RANK-ENTRY-COUNT.
+012700     COMPUTE CMN-RANK-RESULT(CMN-RNK-VAL-IDX) =
+012800         RNK-GREATER-COUNT + 1.
+012900 4100-EXIT.
+013000     EXIT.
+013100******************************************************************
+013200* 4110-COUNT-GREATER - IF THE OTHER ENTRY OUTRANKS THE CURRENT   *
+013300*                      ONE FOR THE REQUESTED SORT ORDER, COUNT   *
+013400*                      IT.                                       *
+013500******************************************************************
+013600 4110-COUNT-GREATER.
+013700     IF CMN-RANK-DESCENDING
+013800         IF CMN-RANK-VALUE(CMN-RNK-RES-IDX) >
+013900                 CMN-RANK-VALUE(CMN-RNK-VAL-IDX)
+014000             ADD 1 TO RNK-GREATER-COUNT
+014100         END-IF
+014200     ELSE
+014300         IF CMN-RANK-VALUE(CMN-RNK-RES-IDX) <
+014400                 CMN-RANK-VALUE(CMN-RNK-VAL-IDX)
+014500             ADD 1 TO RNK-GREATER-COUNT
+014600         END-IF
+014700     END-IF.
+014800 4110-EXIT.
+014900     EXIT.
+015000******************************************************************
+015100* 8000-WRITE-AUDIT - COMMON-AUDIT SERVICE.  APPENDS ONE RECORD   *
+015200*                    TO THE SHARED AUDIT FILE FOR THIS CALL.     *
+015300******************************************************************
+015400 8000-WRITE-AUDIT.
+015500     MOVE FUNCTION CURRENT-DATE TO CMN-CURRENT-DATE-TIME.
+015600     STRING CMN-CDT-DATE CMN-CDT-TIME DELIMITED BY SIZE
+015700         INTO CMN-TIMESTAMP-NOW.
+015800     OPEN EXTEND AUDIT-FILE.
+015900     MOVE CMN-TIMESTAMP-NOW      TO CMN-AUDIT-TIMESTAMP.
+016000     MOVE CMN-PGM-NAME           TO CMN-AUDIT-PGM-NAME.
+016100     MOVE CMN-RANK-CALLING-PGM   TO CMN-AUDIT-CALLING-PGM.
+016200     MOVE CMN-RETURN-CODE        TO CMN-AUDIT-RETURN-CODE.
+016300     MOVE CMN-REASON-CODE        TO CMN-AUDIT-REASON-CODE.
+016400     MOVE CMN-AUDIT-RECORD       TO AUDIT-FILE-REC.
+016500     WRITE AUDIT-FILE-REC.
+016600     CLOSE AUDIT-FILE.
+016700 8000-EXIT.
+016800     EXIT.
