@@ -1,12 +1,124 @@
-       ID DIVISION.
-       PROGRAM-ID. STATIC1.
-      * Demo sample static call in seperate repo 
-      * mapped this folder in linkSearch 
-      * note shared repos dont trigger pipeline!!!
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.          
-      * no rank may break build  
-      * chg this pgm to build demosub and datbatc?
-           DISPLAY 'STATC1 - test audit v1'.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STATIC1.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : STATIC1 - COMMON SERVICES STATIC-CALL ROUTINE    *
+000900*                                                                *
+001000*    STATIC1 IS A GENERAL-PURPOSE COMMON ROUTINE.  IT IS MAPPED  *
+001100*    INTO CONSUMING REPOSITORIES THROUGH LINKSEARCH AND IS LINK  *
+001200*    EDITED STATICALLY INTO EACH CALLER'S LOAD MODULE - THERE IS *
+001300*    NO SEPARATELY MAINTAINED LOAD LIBRARY FOR IT.               *
+001400*                                                                *
+001500*    EVERY CALL LOGS ONE AUDIT RECORD (SEE 8000-WRITE-AUDIT) TO  *
+001600*    THE SHARED AUDIT FILE BEFORE RETURNING, REGARDLESS OF WHICH *
+001700*    REQUEST CODE WAS ASKED FOR, SO THERE IS ALWAYS A TRAIL OF   *
+001800*    WHICH COMMON ROUTINES FIRED DURING A BATCH RUN.             *
+001900*                                                                *
+002000*    NOTE - THIS REPOSITORY HAS NO BUILD PIPELINE OF ITS OWN.  A *
+002100*    CHANGE HERE DOES NOT REBUILD CONSUMING LOAD MODULES - SEE   *
+002200*    THE CMNVAUD RECONCILIATION REPORT IN COMMON-REPORTS, WHICH  *
+002300*    COMPARES CMN-PGM-VERSION BELOW AGAINST WHAT EACH CONSUMER   *
+002400*    HAS LINKED.                                                 *
+002500*                                                                *
+002600*    FUNCTION RANK IS DELIBERATELY NOT USED ANYWHERE IN THIS     *
+002700*    LIBRARY - SEE CMNRANK, WHICH PROVIDES RANKING AS A CALLABLE *
+002800*    SERVICE INSTEAD OF EACH CALLER RE-INVENTING IT.             *
+002900*                                                                *
+003000*    MODIFICATION HISTORY                                       *
+003100*    DATE       INIT  DESCRIPTION                                *
+003200*    ---------- ----  -------------------------------------------*
+003300*    2024-02-11 JQP   ORIGINAL - CONSOLE DISPLAY ONLY             *
+003400*    2026-08-09 RH    ADDED LINKAGE INTERFACE (CMNWORK/CMNRETC), *
+003500*                     REAL AUDIT-TRAIL WRITE, DROPPED THE STRAY  *
+003600*                     DEMOSUB REFERENCE - DEMOSUB WAS NEVER BUILT*
+003700******************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+004200         ORGANIZATION IS LINE SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  AUDIT-FILE.
+004600 01  AUDIT-FILE-REC                  PIC X(45).
+005100 WORKING-STORAGE SECTION.
+005200 77  CMN-PGM-NAME                PIC X(08) VALUE 'STATIC1'.
+005300 77  CMN-PGM-VERSION             PIC X(06) VALUE '000002'.
+005400 77  CMN-TIMESTAMP-NOW           PIC X(14).
+005500 01  CMN-CURRENT-DATE-TIME.
+005600     05  CMN-CDT-DATE            PIC 9(08).
+005700     05  CMN-CDT-TIME            PIC 9(06).
+005800     05  FILLER                  PIC X(07).
+005850     COPY CMNAUDT.
+005900 LINKAGE SECTION.
+006000 01  CMN-REQUEST-AREA.
+006100     COPY CMNWORK.
+006200 01  CMN-RETCODE-AREA.
+006300     COPY CMNRETC.
+006400 PROCEDURE DIVISION USING CMN-REQUEST-AREA CMN-RETCODE-AREA.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-EDIT-REQUEST THRU 2000-EXIT.
+006800     IF CMN-RC-SUCCESS
+006900         PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+007000     END-IF.
+007100     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+007200     GOBACK.
+007300 0000-EXIT.
+007400     EXIT.
+007500******************************************************************
+007600* 1000-INITIALIZE - DEFAULT THE RETURN AREA TO SUCCESS BEFORE    *
+007700*                   WE KNOW WHAT THE CALLER ACTUALLY ASKED FOR.  *
+007800******************************************************************
+007900 1000-INITIALIZE.
+008000     SET CMN-RC-SUCCESS TO TRUE.
+008100     SET CMN-RSN-NONE TO TRUE.
+008200 1000-EXIT.
+008300     EXIT.
+008400******************************************************************
+008500* 2000-EDIT-REQUEST - MAKE SURE THE CALLER ASKED FOR SOMETHING   *
+008600*                     WE KNOW HOW TO DO.                         *
+008700******************************************************************
+008800 2000-EDIT-REQUEST.
+008900     IF NOT CMN-REQ-AUDIT-ONLY
+009000        AND NOT CMN-REQ-TEST-ECHO
+009100         SET CMN-RC-ERROR TO TRUE
+009200         SET CMN-RSN-BAD-REQUEST TO TRUE
+009300     END-IF.
+009400 2000-EXIT.
+009500     EXIT.
+009600******************************************************************
+009700* 3000-PROCESS-REQUEST - CARRY OUT THE REQUESTED FUNCTION.       *
+009800*                        CMN-REQ-AUDIT-ONLY NEEDS NO EXTRA WORK  *
+009900*                        HERE - THE AUDIT RECORD GOES OUT FOR    *
+010000*                        EVERY CALL REGARDLESS, IN 8000.         *
+010100******************************************************************
+010200 3000-PROCESS-REQUEST.
+010300     IF CMN-REQ-TEST-ECHO
+010310         DISPLAY 'STATIC1 - TEST ECHO REQUEST FROM '
+010320             CMN-CALLING-PGM
+010500     END-IF.
+010600 3000-EXIT.
+010700     EXIT.
+010800******************************************************************
+010900* 8000-WRITE-AUDIT - COMMON-AUDIT SERVICE.  APPENDS ONE RECORD   *
+011000*                    TO THE SHARED AUDIT FILE FOR THIS CALL.     *
+011100******************************************************************
+011200 8000-WRITE-AUDIT.
+011300     MOVE FUNCTION CURRENT-DATE TO CMN-CURRENT-DATE-TIME.
+011400     STRING CMN-CDT-DATE CMN-CDT-TIME DELIMITED BY SIZE
+011500         INTO CMN-TIMESTAMP-NOW.
+011600     OPEN EXTEND AUDIT-FILE.
+011700     MOVE CMN-TIMESTAMP-NOW  TO CMN-AUDIT-TIMESTAMP.
+011800     MOVE CMN-PGM-NAME       TO CMN-AUDIT-PGM-NAME.
+011900     MOVE CMN-CALLING-PGM    TO CMN-AUDIT-CALLING-PGM.
+012000     MOVE CMN-RETURN-CODE    TO CMN-AUDIT-RETURN-CODE.
+012100     MOVE CMN-REASON-CODE    TO CMN-AUDIT-REASON-CODE.
+012150     MOVE CMN-AUDIT-RECORD   TO AUDIT-FILE-REC.
+012200     WRITE AUDIT-FILE-REC.
+012300     CLOSE AUDIT-FILE.
+012400 8000-EXIT.
+012500     EXIT.
