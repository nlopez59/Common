@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMNABND.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : CMNABND - COMMON ERROR/ABEND LOGGING SERVICE     *
+000900*                                                                *
+001000*    STATIC-CALLABLE THE SAME WAY AS STATIC1 AND CMNDATE.        *
+001100*    CENTRALIZES WHERE A FAILING PROGRAM RECORDS WHAT WENT       *
+001200*    WRONG, SO THE TRAIL OF ABENDS AND HANDLED ERRORS ACROSS ALL *
+001300*    OF THE CONSUMING REPOSITORIES LIVES IN ONE SHARED ERROR     *
+001400*    FILE (DD ERRFILE) INSTEAD OF EACH PROGRAM DISPLAYING ITS    *
+001500*    OWN MESSAGE AND LOSING IT IN THE JOB LOG.  SEE CMNABRQ FOR  *
+001600*    THE CALLING INTERFACE.                                     *
+001700*                                                                *
+001800*    A CALLER USES CMNABND FROM ITS OWN ERROR HANDLING - EITHER  *
+001900*    A PARAGRAPH REACHED BY A GO TO OUT OF NORMAL FLOW, OR A     *
+002000*    DECLARATIVES SECTION - TO RECORD THE FAILING PROGRAM-ID,    *
+002100*    A SHORT CONDITION CODE, AND WHATEVER CONTEXT (PARAGRAPH     *
+002200*    NAME, FILE NAME, KEY VALUE) HELPS EXPLAIN IT LATER.         *
+002300*                                                                *
+002400*    LIKE STATIC1 AND CMNDATE, EVERY CALL ALSO LOGS ONE RECORD   *
+002500*    TO THE SHARED AUDIT FILE (SEE 8000-WRITE-AUDIT).            *
+002600*                                                                *
+002700*    MODIFICATION HISTORY                                       *
+002800*    DATE       INIT  DESCRIPTION                                *
+002900*    ---------- ----  -------------------------------------------*
+003000*    2026-08-09 RH    ORIGINAL                                   *
+003100******************************************************************
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT ERROR-FILE ASSIGN TO "ERRFILE"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  AUDIT-FILE.
+004200 01  AUDIT-FILE-REC              PIC X(45).
+004300 FD  ERROR-FILE.
+004400 01  ERROR-FILE-REC              PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600 77  CMN-PGM-NAME                PIC X(08) VALUE 'CMNABND'.
+004700 77  CMN-PGM-VERSION             PIC X(06) VALUE '000001'.
+004800 77  CMN-TIMESTAMP-NOW           PIC X(14).
+004900 01  CMN-CURRENT-DATE-TIME.
+005000     05  CMN-CDT-DATE            PIC 9(08).
+005100     05  CMN-CDT-TIME            PIC 9(06).
+005200     05  FILLER                  PIC X(07).
+005300     COPY CMNAUDT.
+005400     COPY CMNERRC.
+005500 LINKAGE SECTION.
+005600 01  CMN-ERROR-REQUEST.
+005700     COPY CMNABRQ.
+005800 01  CMN-RETCODE-AREA.
+005900     COPY CMNRETC.
+006000 PROCEDURE DIVISION USING CMN-ERROR-REQUEST CMN-RETCODE-AREA.
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006300     PERFORM 2000-EDIT-REQUEST THRU 2000-EXIT.
+006400     IF CMN-RC-SUCCESS
+006500         PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+006600     END-IF.
+006700     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+006800     GOBACK.
+006900 0000-EXIT.
+007000     EXIT.
+007100******************************************************************
+007200* 1000-INITIALIZE - DEFAULT THE RETURN AREA TO SUCCESS BEFORE    *
+007300*                   WE KNOW WHAT THE CALLER ACTUALLY ASKED FOR.  *
+007400******************************************************************
+007500 1000-INITIALIZE.
+007600     SET CMN-RC-SUCCESS TO TRUE.
+007700     SET CMN-RSN-NONE TO TRUE.
+007800 1000-EXIT.
+007900     EXIT.
+008000******************************************************************
+008100* 2000-EDIT-REQUEST - MAKE SURE THE CALLER ASKED FOR A FUNCTION  *
+008200*                     THIS MODULE SUPPORTS.                      *
+008300******************************************************************
+008400 2000-EDIT-REQUEST.
+008500     IF NOT CMN-FN-LOG-ERROR
+008600         SET CMN-RC-ERROR TO TRUE
+008700         SET CMN-RSN-BAD-REQUEST TO TRUE
+008800     END-IF.
+008900 2000-EXIT.
+009000     EXIT.
+009100******************************************************************
+009200* 3000-PROCESS-REQUEST - DISPATCH TO THE REQUESTED FUNCTION.     *
+009300******************************************************************
+009400 3000-PROCESS-REQUEST.
+009500     EVALUATE TRUE
+009600         WHEN CMN-FN-LOG-ERROR
+009700             PERFORM 4000-WRITE-ERROR-LOG THRU 4000-EXIT
+009800     END-EVALUATE.
+009900 3000-EXIT.
+010000     EXIT.
+010100******************************************************************
+010200* 4000-WRITE-ERROR-LOG - APPEND ONE RECORD TO THE SHARED ERROR   *
+010300*                        FILE DESCRIBING THE CALLER'S FAILURE.   *
+010400******************************************************************
+010500 4000-WRITE-ERROR-LOG.
+010600     MOVE FUNCTION CURRENT-DATE TO CMN-CURRENT-DATE-TIME.
+010700     STRING CMN-CDT-DATE CMN-CDT-TIME DELIMITED BY SIZE
+010800         INTO CMN-TIMESTAMP-NOW.
+010900     OPEN EXTEND ERROR-FILE.
+011000     MOVE CMN-TIMESTAMP-NOW      TO CMN-ERRLOG-TIMESTAMP.
+011100     MOVE CMN-ERR-CALLING-PGM    TO CMN-ERRLOG-CALLING-PGM.
+011200     MOVE CMN-ERR-FAILING-PGM    TO CMN-ERRLOG-FAILING-PGM.
+011300     MOVE CMN-ERR-CONDITION      TO CMN-ERRLOG-CONDITION.
+011400     MOVE CMN-ERR-CONTEXT        TO CMN-ERRLOG-CONTEXT.
+011500     MOVE CMN-ERRLOG-RECORD      TO ERROR-FILE-REC.
+011600     WRITE ERROR-FILE-REC.
+011700     CLOSE ERROR-FILE.
+011800 4000-EXIT.
+011900     EXIT.
+012000******************************************************************
+012100* 8000-WRITE-AUDIT - COMMON-AUDIT SERVICE.  APPENDS ONE RECORD   *
+012200*                    TO THE SHARED AUDIT FILE FOR THIS CALL.     *
+012300******************************************************************
+012400 8000-WRITE-AUDIT.
+012500     MOVE FUNCTION CURRENT-DATE TO CMN-CURRENT-DATE-TIME.
+012600     STRING CMN-CDT-DATE CMN-CDT-TIME DELIMITED BY SIZE
+012700         INTO CMN-TIMESTAMP-NOW.
+012800     OPEN EXTEND AUDIT-FILE.
+012900     MOVE CMN-TIMESTAMP-NOW      TO CMN-AUDIT-TIMESTAMP.
+013000     MOVE CMN-PGM-NAME           TO CMN-AUDIT-PGM-NAME.
+013100     MOVE CMN-ERR-CALLING-PGM    TO CMN-AUDIT-CALLING-PGM.
+013200     MOVE CMN-RETURN-CODE        TO CMN-AUDIT-RETURN-CODE.
+013300     MOVE CMN-REASON-CODE        TO CMN-AUDIT-REASON-CODE.
+013400     MOVE CMN-AUDIT-RECORD       TO AUDIT-FILE-REC.
+013500     WRITE AUDIT-FILE-REC.
+013600     CLOSE AUDIT-FILE.
+013700 8000-EXIT.
+013800     EXIT.
