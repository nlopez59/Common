@@ -0,0 +1,17 @@
+//CMNVAUD  JOB (ACCTG),'COMMON VERSION AUDIT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL       : CMNVAUD                                          *
+//* PURPOSE   : RECONCILE CHECKED-IN COMMON ROUTINE VERSIONS      *
+//*             AGAINST WHAT EACH CONSUMER HAS LINKED.            *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ---------------------------------------------*
+//* 2026-08-09 RH    ORIGINAL                                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMNVAUD
+//STEPLIB  DD DISP=SHR,DSN=COMN.LOADLIB
+//LMREGFL  DD DISP=SHR,DSN=COMN.LINKREG.EXTRACT
+//VAUDRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
