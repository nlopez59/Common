@@ -0,0 +1,18 @@
+//CMNCATL  JOB (ACCTG),'COMMON ROUTINE CATALOG',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL       : CMNCATL                                          *
+//* PURPOSE   : PUBLISH THE CATALOG OF COMMON-STATIC-CALLS        *
+//*             ROUTINES, THEIR CURRENT VERSIONS, AND WHICH       *
+//*             PROGRAMS CONSUME EACH ONE.                        *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ---------------------------------------------*
+//* 2026-08-09 RH    ORIGINAL                                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMNCATL
+//STEPLIB  DD DISP=SHR,DSN=COMN.LOADLIB
+//LMREGFL  DD DISP=SHR,DSN=COMN.LINKREG.EXTRACT
+//CATLRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
