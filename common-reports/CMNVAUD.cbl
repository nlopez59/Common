@@ -0,0 +1,166 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMNVAUD.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : CMNVAUD - COMMON ROUTINE VERSION RECONCILIATION  *
+000900*                                                                *
+001000*    THIS REPOSITORY HAS NO BUILD PIPELINE OF ITS OWN, SO A      *
+001100*    CHANGE TO A COMMON ROUTINE NEVER REBUILDS ANY CONSUMER'S    *
+001200*    LOAD MODULE.  CMNVAUD READS THE LOAD-MODULE LINK REGISTRY   *
+001300*    (DD LMREGFL - ONE RECORD PER COMMON ROUTINE LINKED INTO A   *
+001400*    CONSUMER) AND COMPARES EACH LINKED VERSION AGAINST WHAT IS  *
+001500*    CURRENTLY CHECKED IN HERE (COPYBOOK CMNVERS), FLAGGING ANY  *
+001600*    CONSUMER THAT IS RUNNING A STALE COPY.                      *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                       *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    ---------- ----  -------------------------------------------*
+002100*    2026-08-09 RH    ORIGINAL - COVERS STATIC1.                  *
+002110*    2026-08-09 RH    COVERS ALL FOUR COMMON-STATIC-CALLS         *
+002120*                     ROUTINES (STATIC1/CMNDATE/CMNABND/CMNRANK), *
+002130*                     MATCHING CMNVERS/CMNCATL.                   *
+002140*    2026-08-09 RH    SWITCHED THE VERSION-TABLE SETUP IN         *
+002150*                     1000-INITIALIZE TO COPY CMNVERI INSTEAD OF  *
+002160*                     CARRYING ITS OWN HARDCODED COPY OF THE      *
+002170*                     SAME DATA CMNCATL ALSO HARDCODED.           *
+002180*    2026-08-09 RH    2200-COMPARE-VERSION'S SEARCH WAS NOT        *
+002190*                     BOUNDED BY CMN-VERSION-COUNT, SO IT SCANNED  *
+002191*                     THE FULL OCCURS 10 TABLE - ADDED A WHEN      *
+002192*                     CLAUSE SO UNPOPULATED SLOTS ARE NEVER        *
+002193*                     SEARCHED, MATCHING THE BOUND-CHECKING        *
+002194*                     CMNRANK AND CMNCATL ALREADY DO.               *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT LMREG-FILE ASSIGN TO "LMREGFL"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT REPORT-FILE ASSIGN TO "VAUDRPT"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  LMREG-FILE.
+003300     COPY CMNLMRG.
+003400 FD  REPORT-FILE.
+003500 01  RP-REPORT-LINE              PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 COPY CMNVERS.
+003800 01  VA-SWITCHES.
+003900     05  VA-EOF-SW               PIC X(01) VALUE 'N'.
+004000         88  VA-EOF              VALUE 'Y'.
+004100     05  VA-FOUND-SW             PIC X(01) VALUE 'N'.
+004200         88  VA-FOUND            VALUE 'Y'.
+004300 01  VA-COUNTERS.
+004400     05  VA-COMPARED-COUNT       PIC 9(05) VALUE ZERO.
+004500     05  VA-MISMATCH-COUNT       PIC 9(05) VALUE ZERO.
+004600     05  VA-NOTFOUND-COUNT       PIC 9(05) VALUE ZERO.
+004700 01  VA-REPORT-DETAIL.
+004800     05  FILLER                  PIC X(01) VALUE SPACE.
+004900     05  VA-RD-CONSUMER          PIC X(08).
+005000     05  FILLER                  PIC X(02) VALUE SPACE.
+005100     05  VA-RD-COMMON-PGM        PIC X(08).
+005200     05  FILLER                  PIC X(02) VALUE SPACE.
+005300     05  VA-RD-LINKED-VERSION    PIC X(06).
+005400     05  FILLER                  PIC X(02) VALUE SPACE.
+005500     05  VA-RD-CURRENT-VERSION   PIC X(06).
+005600     05  FILLER                  PIC X(02) VALUE SPACE.
+005700     05  VA-RD-STATUS            PIC X(09).
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-REGISTRY THRU 2000-EXIT
+006200         UNTIL VA-EOF.
+006300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006400     GOBACK.
+006500 0000-EXIT.
+006600     EXIT.
+006700******************************************************************
+006800* 1000-INITIALIZE - LOAD THE CURRENT-VERSION TABLE, OPEN FILES,  *
+006900*                   WRITE REPORT HEADINGS.                      *
+007000******************************************************************
+007100 1000-INITIALIZE.
+007150     COPY CMNVERI.
+007500     OPEN INPUT LMREG-FILE.
+007700     OPEN OUTPUT REPORT-FILE.
+007800     MOVE 'COMMON ROUTINE VERSION RECONCILIATION REPORT'
+007900         TO RP-REPORT-LINE.
+008000     WRITE RP-REPORT-LINE.
+008100     MOVE SPACES TO RP-REPORT-LINE.
+008200     WRITE RP-REPORT-LINE.
+008300     PERFORM 2100-READ-LMREG THRU 2100-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008600******************************************************************
+008700* 2000-PROCESS-REGISTRY - ONE LINK-REGISTRY RECORD PER ITERATION.*
+008800******************************************************************
+008900 2000-PROCESS-REGISTRY.
+009000     PERFORM 2200-COMPARE-VERSION THRU 2200-EXIT.
+009100     PERFORM 2100-READ-LMREG THRU 2100-EXIT.
+009200 2000-EXIT.
+009300     EXIT.
+009400******************************************************************
+009500* 2100-READ-LMREG - READ THE NEXT LINK-REGISTRY RECORD.         *
+009600******************************************************************
+009700 2100-READ-LMREG.
+009800     READ LMREG-FILE
+009900         AT END
+010000             SET VA-EOF TO TRUE
+010100     END-READ.
+010200 2100-EXIT.
+010300     EXIT.
+010400******************************************************************
+010500* 2200-COMPARE-VERSION - LOOK UP THE CURRENT VERSION OF THE      *
+010600*                        COMMON PROGRAM NAMED ON THE REGISTRY    *
+010700*                        RECORD AND COMPARE IT TO WHAT THE       *
+010800*                        CONSUMER ACTUALLY LINKED.                *
+010900******************************************************************
+011000 2200-COMPARE-VERSION.
+011100     MOVE 'N' TO VA-FOUND-SW.
+011200     SET CMN-VER-IDX TO 1.
+011300     SEARCH CMN-VERSION-ENTRY
+011400         AT END
+011500             MOVE 'N' TO VA-FOUND-SW
+011550         WHEN CMN-VER-IDX > CMN-VERSION-COUNT
+011560             MOVE 'N' TO VA-FOUND-SW
+011600         WHEN CMN-VER-PGM-NAME(CMN-VER-IDX) =
+011700                 CMN-LMREG-COMMON-PGM
+011800             MOVE 'Y' TO VA-FOUND-SW
+011900     END-SEARCH.
+012000     MOVE CMN-LMREG-CONSUMER-PGM   TO VA-RD-CONSUMER.
+012100     MOVE CMN-LMREG-COMMON-PGM     TO VA-RD-COMMON-PGM.
+012200     MOVE CMN-LMREG-LINKED-VERSION TO VA-RD-LINKED-VERSION.
+012300     IF NOT VA-FOUND
+012400         MOVE SPACES    TO VA-RD-CURRENT-VERSION
+012500         MOVE 'NOTFOUND' TO VA-RD-STATUS
+012600         ADD 1 TO VA-NOTFOUND-COUNT
+012700     ELSE
+012800         MOVE CMN-VER-NUMBER(CMN-VER-IDX) TO VA-RD-CURRENT-VERSION
+012900         ADD 1 TO VA-COMPARED-COUNT
+013000         IF CMN-LMREG-LINKED-VERSION = CMN-VER-NUMBER(CMN-VER-IDX)
+013100             MOVE 'MATCH'    TO VA-RD-STATUS
+013200         ELSE
+013300             MOVE 'MISMATCH' TO VA-RD-STATUS
+013400             ADD 1 TO VA-MISMATCH-COUNT
+013500         END-IF
+013600     END-IF.
+013700     MOVE VA-REPORT-DETAIL TO RP-REPORT-LINE.
+013800     WRITE RP-REPORT-LINE.
+013900 2200-EXIT.
+014000     EXIT.
+014100******************************************************************
+014200* 9000-TERMINATE - WRITE THE REPORT TOTALS AND CLOSE THE FILES. *
+014300******************************************************************
+014400 9000-TERMINATE.
+014500     MOVE SPACES TO RP-REPORT-LINE.
+014600     WRITE RP-REPORT-LINE.
+014700     STRING 'COMPARED=' VA-COMPARED-COUNT
+014800         ' MISMATCH=' VA-MISMATCH-COUNT
+014900         ' NOTFOUND=' VA-NOTFOUND-COUNT
+015000         DELIMITED BY SIZE INTO RP-REPORT-LINE.
+015100     WRITE RP-REPORT-LINE.
+015200     CLOSE LMREG-FILE REPORT-FILE.
+015300 9000-EXIT.
+015400     EXIT.
