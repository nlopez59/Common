@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMNCATL.
+000300 AUTHOR.        R HALVERSEN - SHARED SERVICES GROUP.
+000400 INSTALLATION.  COMMON-STATIC-CALLS LIBRARY.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    TITLE    : CMNCATL - COMMON ROUTINE CATALOG REPORT          *
+000900*                                                                *
+001000*    PUBLISHES ONE CATALOG ENTRY PER COMMON ROUTINE CHECKED IN   *
+001100*    UNDER COMMON-STATIC-CALLS (SEE CMNVERS), SHOWING ITS        *
+001200*    CURRENT VERSION AND BUILD DATE AND THE LIST OF CONSUMING    *
+001300*    PROGRAMS THAT HAVE ACTUALLY LINKED IT, READ FROM THE SAME   *
+001400*    LOAD-MODULE LINK REGISTRY (DD LMREGFL) THAT CMNVAUD USES TO *
+001500*    RECONCILE VERSIONS.  WHERE CMNVAUD ANSWERS "IS ANY CONSUMER *
+001600*    RUNNING A STALE COPY", CMNCATL ANSWERS "WHAT DO WE HAVE AND *
+001700*    WHO IS USING IT" - A DIRECTORY RATHER THAN AN EXCEPTION     *
+001800*    REPORT.                                                     *
+001900*                                                                *
+002000*    A COMMON ROUTINE WITH NO MATCHING REGISTRY RECORDS STILL    *
+002100*    GETS A CATALOG LINE - IT IS REPORTED AS NOT YET CONSUMED,   *
+002200*    RATHER THAN LEFT OFF THE REPORT.                            *
+002300*                                                                *
+002400*    MODIFICATION HISTORY                                       *
+002500*    DATE       INIT  DESCRIPTION                                *
+002600*    ---------- ----  -------------------------------------------*
+002700*    2026-08-09 RH    ORIGINAL                                   *
+002710*    2026-08-09 RH    SWITCHED THE VERSION-TABLE SETUP IN        *
+002720*                     1000-INITIALIZE TO COPY CMNVERI INSTEAD OF *
+002730*                     CARRYING ITS OWN HARDCODED COPY OF THE     *
+002740*                     SAME DATA CMNVAUD ALSO HARDCODED.  ADDED A *
+002750*                     50-ENTRY BOUND CHECK TO 1100-LOAD-REGISTRY -*
+002760*                     CMN-LMR-ENTRY HAS NO MORE ROOM THAN THAT.  *
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT LMREG-FILE ASSIGN TO "LMREGFL"
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400     SELECT REPORT-FILE ASSIGN TO "CATLRPT"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LMREG-FILE.
+003900     COPY CMNLMRG.
+004000 FD  REPORT-FILE.
+004100 01  CT-REPORT-LINE              PIC X(80).
+004200 WORKING-STORAGE SECTION.
+004300 COPY CMNVERS.
+004400 COPY CMNLMTB.
+004500 01  CT-SWITCHES.
+004600     05  CT-LMREG-EOF-SW         PIC X(01) VALUE 'N'.
+004700         88  CT-LMREG-EOF        VALUE 'Y'.
+004800     05  CT-CONSUMER-FOUND-SW    PIC X(01) VALUE 'N'.
+004900         88  CT-CONSUMER-FOUND   VALUE 'Y'.
+004950     05  CT-LMREG-OVERFLOW-SW    PIC X(01) VALUE 'N'.
+004960         88  CT-LMREG-OVERFLOW   VALUE 'Y'.
+005000 01  CT-HEADING-LINE.
+005100     05  FILLER                  PIC X(01) VALUE SPACE.
+005200     05  CT-HD-PGM-NAME          PIC X(08).
+005300     05  FILLER                  PIC X(03) VALUE SPACE.
+005400     05  FILLER                  PIC X(08) VALUE 'VERSION '.
+005500     05  CT-HD-VERSION           PIC X(06).
+005600     05  FILLER                  PIC X(03) VALUE SPACE.
+005700     05  FILLER                  PIC X(06) VALUE 'BUILT '.
+005800     05  CT-HD-BUILD-DATE        PIC X(08).
+005900 01  CT-CONSUMER-LINE.
+006000     05  FILLER                  PIC X(04) VALUE SPACE.
+006100     05  FILLER                  PIC X(13) VALUE 'CONSUMED BY: '.
+006200     05  CT-CL-CONSUMER-PGM      PIC X(08).
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PRINT-CATALOG THRU 2000-EXIT
+006700         VARYING CMN-VER-IDX FROM 1 BY 1
+006800         UNTIL CMN-VER-IDX > CMN-VERSION-COUNT.
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007000     GOBACK.
+007100 0000-EXIT.
+007200     EXIT.
+007300******************************************************************
+007400* 1000-INITIALIZE - LOAD THE CURRENT-VERSION TABLE, READ THE     *
+007500*                   ENTIRE LINK REGISTRY INTO MEMORY, OPEN THE   *
+007600*                   REPORT, AND WRITE ITS HEADING.                *
+007700******************************************************************
+007800 1000-INITIALIZE.
+007850     COPY CMNVERI.
+009200     MOVE 0 TO CMN-LMR-COUNT.
+009210     MOVE 'N' TO CT-LMREG-OVERFLOW-SW.
+009300     OPEN INPUT LMREG-FILE.
+009400     PERFORM 1100-LOAD-REGISTRY THRU 1100-EXIT
+009500         UNTIL CT-LMREG-EOF.
+009600     CLOSE LMREG-FILE.
+009700     OPEN OUTPUT REPORT-FILE.
+009800     MOVE 'COMMON ROUTINE CATALOG' TO CT-REPORT-LINE.
+009900     WRITE CT-REPORT-LINE.
+010000     MOVE SPACES TO CT-REPORT-LINE.
+010100     WRITE CT-REPORT-LINE.
+010200 1000-EXIT.
+010300     EXIT.
+010400******************************************************************
+010500* 1100-LOAD-REGISTRY - READ ONE LINK REGISTRY RECORD INTO THE    *
+010600*                      NEXT FREE SLOT OF CMN-LMREG-TABLE.        *
+010650*                      CMN-LMR-ENTRY (CMNLMTB) ONLY HOLDS 50     *
+010660*                      ENTRIES - ONCE FULL, ANY FURTHER RECORDS  *
+010670*                      ARE COUNTED BUT NOT CATALOGED, THE SAME   *
+010680*                      VALIDATE-BEFORE-USE APPROACH CMNRANK      *
+010690*                      TAKES WITH ITS OWN 50-ENTRY TABLE.        *
+010700******************************************************************
+010800 1100-LOAD-REGISTRY.
+010900     READ LMREG-FILE
+011000         AT END
+011100             SET CT-LMREG-EOF TO TRUE
+011200         NOT AT END
+011300             IF CMN-LMR-COUNT >= 50
+011310                 PERFORM 1150-LOG-OVERFLOW THRU 1150-EXIT
+011320             ELSE
+011330                 ADD 1 TO CMN-LMR-COUNT
+011400                 SET CMN-LMR-IDX TO CMN-LMR-COUNT
+011500                 MOVE CMN-LMREG-CONSUMER-PGM
+011600                     TO CMN-LMR-CONSUMER-PGM(CMN-LMR-IDX)
+011700                 MOVE CMN-LMREG-COMMON-PGM
+011800                     TO CMN-LMR-COMMON-PGM(CMN-LMR-IDX)
+011900                 MOVE CMN-LMREG-LINKED-VERSION
+012000                     TO CMN-LMR-LINKED-VERSION(CMN-LMR-IDX)
+012100                 MOVE CMN-LMREG-LINKED-DATE
+012200                     TO CMN-LMR-LINKED-DATE(CMN-LMR-IDX)
+012210             END-IF
+012300     END-READ.
+012400 1100-EXIT.
+012500     EXIT.
+012510******************************************************************
+012520* 1150-LOG-OVERFLOW - THE LINK REGISTRY HAS MORE THAN 50 ENTRIES -*
+012530*                     WARN ONCE AND LEAVE THE REST OFF THE       *
+012540*                     CATALOG RATHER THAN INDEX PAST THE TABLE.  *
+012550******************************************************************
+012560 1150-LOG-OVERFLOW.
+012570     IF NOT CT-LMREG-OVERFLOW
+012580         DISPLAY 'CMNCATL - LINK REGISTRY EXCEEDS 50 ENTRIES, '
+012590             'REMAINING RECORDS NOT CATALOGED'
+012595         SET CT-LMREG-OVERFLOW TO TRUE
+012596     END-IF.
+012597 1150-EXIT.
+012598     EXIT.
+012600******************************************************************
+012700* 2000-PRINT-CATALOG - WRITE ONE CATALOG ENTRY (HEADING PLUS ITS *
+012800*                      CONSUMING PROGRAMS) FOR CMN-VER-IDX.      *
+012900******************************************************************
+013000 2000-PRINT-CATALOG.
+013100     MOVE CMN-VER-PGM-NAME(CMN-VER-IDX)   TO CT-HD-PGM-NAME.
+013200     MOVE CMN-VER-NUMBER(CMN-VER-IDX)     TO CT-HD-VERSION.
+013300     MOVE CMN-VER-BUILD-DATE(CMN-VER-IDX) TO CT-HD-BUILD-DATE.
+013400     MOVE CT-HEADING-LINE TO CT-REPORT-LINE.
+013500     WRITE CT-REPORT-LINE.
+013600     MOVE 'N' TO CT-CONSUMER-FOUND-SW.
+013700     PERFORM 2100-PRINT-CONSUMER THRU 2100-EXIT
+013800         VARYING CMN-LMR-IDX FROM 1 BY 1
+013900         UNTIL CMN-LMR-IDX > CMN-LMR-COUNT.
+014000     IF NOT CT-CONSUMER-FOUND
+014200         MOVE '    CONSUMED BY: (NONE YET)' TO CT-REPORT-LINE
+014300         WRITE CT-REPORT-LINE
+014400     END-IF.
+014500 2000-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800* 2100-PRINT-CONSUMER - IF CMN-LMR-IDX NAMES THE COMMON ROUTINE  *
+014900*                       BEING CATALOGED, WRITE ITS CONSUMER.     *
+015000******************************************************************
+015100 2100-PRINT-CONSUMER.
+015200     IF CMN-LMR-COMMON-PGM(CMN-LMR-IDX) =
+015300             CMN-VER-PGM-NAME(CMN-VER-IDX)
+015400         MOVE 'Y' TO CT-CONSUMER-FOUND-SW
+015500         MOVE CMN-LMR-CONSUMER-PGM(CMN-LMR-IDX)
+015600             TO CT-CL-CONSUMER-PGM
+015700         MOVE CT-CONSUMER-LINE TO CT-REPORT-LINE
+015800         WRITE CT-REPORT-LINE
+015900     END-IF.
+016000 2100-EXIT.
+016100     EXIT.
+016200******************************************************************
+016300* 9000-TERMINATE - CLOSE THE REPORT.                              *
+016400******************************************************************
+016500 9000-TERMINATE.
+016600     CLOSE REPORT-FILE.
+016700 9000-EXIT.
+016800     EXIT.
